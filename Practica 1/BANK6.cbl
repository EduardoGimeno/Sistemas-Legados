@@ -20,35 +20,27 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT F-RECIBOS ASSIGN TO "recibos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSR.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD TARJETAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
+           COPY TARJREG.
        FD F-MOVIMIENTOS.
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM              PIC  9(35).
-           02 MOV-TARJETA          PIC  9(16).
-           02 MOV-ANO              PIC   9(4).
-           02 MOV-MES              PIC   9(2).
-           02 MOV-DIA              PIC   9(2).
-           02 MOV-HOR              PIC   9(2).
-           02 MOV-MIN              PIC   9(2).
-           02 MOV-SEG              PIC   9(2).
-           02 MOV-IMPORTE-ENT      PIC  S9(7).
-           02 MOV-IMPORTE-DEC      PIC   9(2).
-           02 MOV-CONCEPTO         PIC  X(35).
-           02 MOV-SALDOPOS-ENT     PIC  S9(9).
-           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           COPY MOVREC.
+       FD F-RECIBOS.
+           COPY RECIBOREG.
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC   X(2).
        77 FSM                      PIC   X(2).
+       77 FSR                      PIC   X(2).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -81,19 +73,34 @@
 
        77 PRESSED-KEY              PIC   9(4).
 
-       77 LAST-MOV-NUM             PIC  9(35).
-       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
-       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
-
        77 EURENT-USUARIO           PIC  S9(7).
        77 EURDEC-USUARIO           PIC   9(2).
        77 CUENTA-DESTINO           PIC  9(16).
        77 NOMBRE-DESTINO           PIC  X(35).
+       77 REFERENCIA-USUARIO       PIC  X(20).
 
        77 CENT-SALDO-ORD-USER      PIC  S9(9).
        77 CENT-SALDO-DST-USER      PIC  S9(9).
        77 CENT-IMPOR-USER          PIC  S9(9).
 
+       77 LIMITE-DIARIO-TRF-CENT   PIC  9(9) VALUE 300000.
+       77 CENT-TRANSFERIDO-HOY     PIC  9(9).
+       77 IMPORTE-MOV-ENT          PIC S9(7).
+       77 CENT-MOV                 PIC  9(9).
+
+       77 LIMITE-SUPERADO          PIC  9(1).
+           88 LIM-DIA-SUPERADO VALUE 1.
+
+       77 VC-MOV-NUM-ORDEN         PIC  9(35).
+       77 VC-MOV-NUM-PAR           PIC  9(35).
+
+       77 MOV-NUM-ORDEN-GEN        PIC  9(35).
+       77 SALDO-ORDEN-ENT-GEN      PIC S9(9).
+       77 SALDO-ORDEN-DEC-GEN      PIC  9(2).
+       77 MOV-NUM-DEST-GEN         PIC  9(35).
+       77 SALDO-DESTINO-ENT-GEN    PIC S9(9).
+       77 SALDO-DESTINO-DEC-GEN    PIC  9(2).
+
        77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
        77 MSJ-ORD-MENSUAL          PIC  X(35) 
            VALUE "Transferimos mensual".
@@ -109,6 +116,24 @@
        77 HOY                      PIC 9(1).
        77 DEBUG                    PIC 9(1).
 
+       77 BP-MODO                  PIC X(1) VALUE "C".
+       77 BP-PIN                   PIC 9(4) VALUE 0.
+       77 BP-RESULTADO             PIC 9(1).
+       77 BP-INTENTOS-RESTANTES    PIC 9(1).
+
+       77 BP2-MODO                 PIC X(1).
+       77 BP2-TNUM                 PIC 9(16).
+       77 BP2-DELTA-CENT           PIC S9(11).
+       77 BP2-MOV-NUM              PIC 9(35).
+       77 BP2-SALDO-ENT            PIC S9(9).
+       77 BP2-SALDO-DEC            PIC 9(2).
+       77 BP2-RESULTADO            PIC 9(1).
+
+       77 LOG-PROGRAMA             PIC X(8) VALUE "BANK6".
+       77 LOG-PARRAFO              PIC X(20).
+       77 LOG-FICHERO              PIC X(12).
+       77 LOG-STATUS               PIC X(2).
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
 
@@ -132,6 +157,8 @@
                LINE 21 COL 54 PIC 9(2) USING MES-TRANSFERENCIA-PUNTUAL.
            05 FILLER BLANK ZERO AUTO UNDERLINE
                LINE 22 COL 54 PIC 9(4) USING ANO-TRANSFERENCIA-PUNTUAL.
+           05 FILLER AUTO UNDERLINE
+               LINE 23 COL 54 PIC X(20) USING REFERENCIA-USUARIO.
 
        01 FILTRO-CUENTA-MENSUAL.
            05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
@@ -145,17 +172,8 @@
                LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
            05 FILLER BLANK ZERO AUTO UNDERLINE
                LINE 18 COL 54 PIC 9(2) USING DIA-TRANSFERENCIA-MENSUAL.
-
-       01 FILTRO-CUENTA.
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 12 COL 54 PIC 9(16) USING CUENTA-DESTINO.
            05 FILLER AUTO UNDERLINE
-               LINE 14 COL 54 PIC X(15) USING NOMBRE-DESTINO.
-           05 FILLER BLANK ZERO AUTO UNDERLINE
-               SIGN IS LEADING SEPARATE
-               LINE 16 COL 54 PIC -9(7) USING EURENT-USUARIO.
-           05 FILLER BLANK ZERO UNDERLINE
-               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
+               LINE 23 COL 54 PIC X(20) USING REFERENCIA-USUARIO.
 
        01 TIPO-TRANSFERENCIA.
            05 FILLER BLANK ZERO AUTO UNDERLINE
@@ -170,16 +188,23 @@
 
 
        PROCEDURE DIVISION USING TNUM.
-       INICIO.
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+       VERIFICAR-TARJETA.
+           CALL "BANKPIN" USING BP-MODO, TNUM, BP-PIN, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
+           IF BP-RESULTADO = 3
+               MOVE "VERIFICAR-TARJETA" TO LOG-PARRAFO
+               MOVE "BANKPIN"           TO LOG-FICHERO
+               MOVE "99"                TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO TARJETA-BLOQUEADA.
 
+       INICIO.
            INITIALIZE CUENTA-DESTINO.
            INITIALIZE NOMBRE-DESTINO.
+           INITIALIZE REFERENCIA-USUARIO.
            INITIALIZE EURENT-USUARIO.
            INITIALIZE EURDEC-USUARIO.
-           INITIALIZE LAST-MOV-NUM.
-           INITIALIZE LAST-USER-ORD-MOV-NUM.
-           INITIALIZE LAST-USER-DST-MOV-NUM.
            INITIALIZE ELECCION.
            INITIALIZE DIA-TRANSFERENCIA-PUNTUAL.
            INITIALIZE MES-TRANSFERENCIA-PUNTUAL.
@@ -187,8 +212,13 @@
            INITIALIZE DIA-TRANSFERENCIA-MENSUAL.
            INITIALIZE HOY.
            INITIALIZE DEBUG.
+           INITIALIZE LOG-PARRAFO.
+           INITIALIZE LOG-FICHERO.
+           INITIALIZE LOG-STATUS.
 
        IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
            DISPLAY BLANK-SCREEN.
            DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
                WITH FOREGROUND-COLOR IS 1.
@@ -204,37 +234,11 @@
            DISPLAY ":" LINE 4 COL 46.
            DISPLAY MINUTOS LINE 4 COL 47.
 
-       MOVIMIENTOS-OPEN.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM = 35
-               OPEN OUTPUT F-MOVIMIENTOS
-               IF FSM = 0
-                   GO TO MOVIMIENTOS-OPEN
-               ELSE
-                   GO TO MOVIMIENTOS-OPEN
-           ELSE
-               IF FSM <> 00
-                   MOVE 4 TO DEBUG
-                   GO TO PSYS-ERR.
-
-       LECTURA-MOVIMIENTOS.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
-           END-IF.
-           GO TO LECTURA-MOVIMIENTOS.
-
        ORDENACION-TRF.
-           CLOSE F-MOVIMIENTOS.
-
            DISPLAY "Transferencia a realizar:" LINE 10 COL 19.
            DISPLAY "1: Puntual" LINE 12 COL 19.
            DISPLAY "2: Mensual" LINE 14 COL 19.
+           DISPLAY "3: Ver/Cancelar pendientes" LINE 16 COL 19.
            DISPLAY "ESC - Cancelar" LINE 24 COL 66.
 
            ACCEPT TIPO-TRANSFERENCIA ON EXCEPTION
@@ -243,7 +247,10 @@
            ELSE
                GO TO ORDENACION-TRF.
 
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.    
+           IF ELECCION = 3
+               GO TO VER-PENDIENTES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
            DISPLAY "Ordenar Transferencia" LINE 8 COL 30.
            DISPLAY "Saldo Actual:" LINE 10 COL 19.
@@ -251,15 +258,21 @@
            DISPLAY "Enter - Confirmar" LINE 24 COL 2.
            DISPLAY "ESC - Cancelar" LINE 24 COL 66.
 
-           IF LAST-USER-ORD-MOV-NUM = 0
-               GO TO NO-MOVIMIENTOS.
-
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
+           MOVE "S" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC, BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 5 TO DEBUG
+               MOVE "ORDENACION-TRF" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-SALDO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE BP2-SALDO-DEC TO MOV-SALDOPOS-DEC.
            DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
            IF ELECCION = 2
                GO TO INDICAR-CTA-DST-MENSUAL.
 
@@ -274,6 +287,7 @@
            DISPLAY "Dia (dd):" LINE 20 COL 19.
            DISPLAY "Mes (mm):" LINE 21 COL 19.
            DISPLAY "Ano (aaaa):" LINE 22 COL 19.
+           DISPLAY "Referencia (opcional):" LINE 23 COL 19.
 
            COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
                                          + MOV-SALDOPOS-DEC.
@@ -292,6 +306,13 @@
                    WITH BACKGROUND-COLOR RED
                    GO TO INDICAR-CTA-DST-PUNTUAL.
 
+           PERFORM VERIF-LIMITE-DIA THRU VERIF-LIMITE-DIA-FIN.
+           IF LIM-DIA-SUPERADO
+               DISPLAY "Supera el limite diario de transferencias!!"
+                   LINE 20 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-CTA-DST-PUNTUAL.
+
            IF DIA-TRANSFERENCIA-PUNTUAL < 1 OR DIA-TRANSFERENCIA-PUNTUAL > 31
                DISPLAY "Indique un dia entre 1 y 31!!" LINE 20 COL 19
                WITH BACKGROUND-COLOR RED
@@ -318,6 +339,7 @@
            DISPLAY "," LINE 16 COL 61.
            DISPLAY "EUR" LINE 16 COL 66.
            DISPLAY "Indique el dia del mes (dd)" LINE 18 COL 19.
+           DISPLAY "Referencia (opcional):" LINE 23 COL 19.
 
            COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
                                          + MOV-SALDOPOS-DEC.
@@ -336,6 +358,13 @@
                    WITH BACKGROUND-COLOR RED
                    GO TO INDICAR-CTA-DST-MENSUAL.
 
+           PERFORM VERIF-LIMITE-DIA THRU VERIF-LIMITE-DIA-FIN.
+           IF LIM-DIA-SUPERADO
+               DISPLAY "Supera el limite diario de transferencias!!"
+                   LINE 20 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-CTA-DST-MENSUAL.
+
            IF DIA-TRANSFERENCIA-MENSUAL < 1 OR DIA-TRANSFERENCIA-MENSUAL > 28
                DISPLAY "Indique un dia entre 1 y 28!!" LINE 20 COL 19
                WITH BACKGROUND-COLOR RED
@@ -343,28 +372,6 @@
 
            GO TO REALIZAR-TRF-VERIFICACION.
 
-       NO-MOVIMIENTOS.
-           DISPLAY "0" LINE 10 COL 51.
-           DISPLAY " LINE 10 COL 52.".
-           DISPLAY "00" LINE 10 COL 53.
-           DISPLAY "EUR" LINE 10 COL 54.
-
-           DISPLAY "Indica la cuenta destino " LINE 12 COL 19.
-           DISPLAY "y nombre del titular" LINE 14 COL 19.
-           DISPLAY "Indique la cantidad a transferir" LINE 16 COL 19.
-           DISPLAY "," LINE 16 COL 61.
-           DISPLAY "EUR" LINE 16 COL 66.
-
-           ACCEPT FILTRO-CUENTA ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           END-IF.
-
-           DISPLAY "Indique una cantidad menor!!" LINE 20 COL 19
-            WITH BACKGROUND-COLOR RED.
-
-           GO TO NO-MOVIMIENTOS.
-
        REALIZAR-TRF-VERIFICACION.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ordenar Transferencia" LINE 08 COL 30.
@@ -402,40 +409,30 @@
            OPEN I-O TARJETAS.
            IF FST <> 00
               MOVE 1 TO DEBUG.
+              MOVE "VERIFICACION-CTA" TO LOG-PARRAFO
+              MOVE "TARJETAS"         TO LOG-FICHERO
+              MOVE FST                TO LOG-STATUS
               GO TO PSYS-ERR.
 
            MOVE CUENTA-DESTINO TO TNUM-E.
            READ TARJETAS INVALID KEY GO TO USER-BAD.
            CLOSE TARJETAS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-               END-IF
-           END-IF.
-
-           GO TO LECTURA-SALDO-DST.
+           MOVE "S" TO BP2-MODO.
+           MOVE CUENTA-DESTINO TO BP2-TNUM.
+           MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC, BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 2 TO DEBUG
+               MOVE "VERIFICACION-CTA" TO LOG-PARRAFO
+               MOVE "BANKPOST"         TO LOG-FICHERO
+               MOVE "99"               TO LOG-STATUS
+               GO TO PSYS-ERR.
 
-       GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
            PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 2 TO DEBUG.
-           READ F-MOVIMIENTOS INVALID KEY 
-               MOVE 0 TO CENT-SALDO-DST-USER
-               GO TO CONTINUAR.
 
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
        CONTINUAR.
-           ADD 1 TO LAST-MOV-NUM.
-
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
            MOVE 0 TO HOY.
@@ -447,7 +444,7 @@
                MES-TRANSFERENCIA-PUNTUAL = MES AND
                ANO-TRANSFERENCIA-PUNTUAL = ANO
                    MOVE 1 TO HOY.
-           
+
            IF ELECCION = 2
                MOVE DIA-TRANSFERENCIA-MENSUAL TO DIA
                MOVE 0 TO MES
@@ -457,7 +454,45 @@
                MOVE MES-TRANSFERENCIA-PUNTUAL TO MES
                MOVE ANO-TRANSFERENCIA-PUNTUAL TO ANO.
 
-           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE "N" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           IF HOY = 1
+               COMPUTE BP2-DELTA-CENT = 0 - CENT-IMPOR-USER
+           ELSE
+               MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC, BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 3 TO DEBUG
+               MOVE "CONTINUAR"  TO LOG-PARRAFO
+               MOVE "BANKPOST"   TO LOG-FICHERO
+               MOVE "99"         TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-MOV-NUM   TO MOV-NUM-ORDEN-GEN.
+           MOVE BP2-SALDO-ENT TO SALDO-ORDEN-ENT-GEN.
+           MOVE BP2-SALDO-DEC TO SALDO-ORDEN-DEC-GEN.
+
+           MOVE "N" TO BP2-MODO.
+           MOVE CUENTA-DESTINO TO BP2-TNUM.
+           IF HOY = 1
+               MOVE CENT-IMPOR-USER TO BP2-DELTA-CENT
+           ELSE
+               MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC, BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 4 TO DEBUG
+               MOVE "CONTINUAR-DEST" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-MOV-NUM   TO MOV-NUM-DEST-GEN.
+           MOVE BP2-SALDO-ENT TO SALDO-DESTINO-ENT-GEN.
+           MOVE BP2-SALDO-DEC TO SALDO-DESTINO-DEC-GEN.
+
+           MOVE MOV-NUM-ORDEN-GEN TO MOV-NUM.
            MOVE TNUM           TO MOV-TARJETA.
            MOVE ANO            TO MOV-ANO.
            MOVE MES            TO MOV-MES.
@@ -475,20 +510,32 @@
                MOVE MSJ-ORD-MENSUAL TO MOV-CONCEPTO
            ELSE
                MOVE MSJ-ORD TO MOV-CONCEPTO.
-           
-           IF HOY = 1
-               SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
 
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-               TO MOV-SALDOPOS-DEC.
-           
+           MOVE SALDO-ORDEN-ENT-GEN TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-ORDEN-DEC-GEN TO MOV-SALDOPOS-DEC.
+
+           IF ELECCION = 2
+               SET MOV-MENSUAL-ACTIVA TO TRUE
+           ELSE
+               IF HOY = 1
+                   SET MOV-EJECUTADO TO TRUE
+               ELSE
+                   SET MOV-PENDIENTE TO TRUE.
+
+           MOVE CUENTA-DESTINO TO MOV-CONTRAPARTIDA.
+           MOVE REFERENCIA-USUARIO TO MOV-REFERENCIA.
+           MOVE MOV-NUM-DEST-GEN TO MOV-NUM-PAR.
+
            MOVE 3 TO DEBUG.
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE "CONTINUAR-ORDEN" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"     TO LOG-FICHERO
+               MOVE FSM               TO LOG-STATUS
+               GO TO PSYS-ERR.
 
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM EMITIR-RECIBO THRU EMITIR-RECIBO-FIN.
 
-           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE MOV-NUM-DEST-GEN TO MOV-NUM.
            MOVE CUENTA-DESTINO TO MOV-TARJETA.
            MOVE ANO            TO MOV-ANO.
            MOVE MES            TO MOV-MES.
@@ -504,14 +551,27 @@
                MOVE MSJ-DST-MENSUAL TO MOV-CONCEPTO
            ELSE
                MOVE MSJ-DST        TO MOV-CONCEPTO.
-           
-           IF HOY = 1
-               ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER
-               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100)
-               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-                   TO MOV-SALDOPOS-DEC.
 
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE SALDO-DESTINO-ENT-GEN TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-DESTINO-DEC-GEN TO MOV-SALDOPOS-DEC.
+
+           IF ELECCION = 2
+               SET MOV-MENSUAL-ACTIVA TO TRUE
+           ELSE
+               IF HOY = 1
+                   SET MOV-EJECUTADO TO TRUE
+               ELSE
+                   SET MOV-PENDIENTE TO TRUE.
+
+           MOVE TNUM TO MOV-CONTRAPARTIDA.
+           MOVE REFERENCIA-USUARIO TO MOV-REFERENCIA.
+           MOVE MOV-NUM-ORDEN-GEN TO MOV-NUM-PAR.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE "CONTINUAR-DEST" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               GO TO PSYS-ERR.
 
            CLOSE F-MOVIMIENTOS.
 
@@ -528,6 +588,9 @@
            CLOSE TARJETAS.
            CLOSE F-MOVIMIENTOS.
 
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY DEBUG LINE 7 COL 25.
            DISPLAY "Ha ocurrido un error interno" LINE 09 COL 25
@@ -538,6 +601,50 @@
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Enter - Aceptar" LINE 24 COL 33.
 
+           GO TO EXIT-ENTER.
+
+       EMITIR-RECIBO.
+           MOVE MOV-NUM            TO REC-MOV-NUM.
+           MOVE MOV-DIA            TO REC-DIA.
+           MOVE MOV-MES            TO REC-MES.
+           MOVE MOV-ANO            TO REC-ANO.
+           MOVE MOV-HOR            TO REC-HOR.
+           MOVE MOV-MIN            TO REC-MIN.
+           MOVE MOV-SEG            TO REC-SEG.
+           MOVE MOV-CONCEPTO       TO REC-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT    TO REC-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC    TO REC-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT   TO REC-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC   TO REC-SALDO-DEC.
+           MOVE CUENTA-DESTINO     TO REC-CUENTA-DESTINO.
+           MOVE NOMBRE-DESTINO     TO REC-NOMBRE-DESTINO.
+           MOVE REFERENCIA-USUARIO TO REC-REFERENCIA.
+
+           OPEN EXTEND F-RECIBOS.
+           IF FSR <> 00
+               MOVE "EMITIR-RECIBO" TO LOG-PARRAFO
+               MOVE "RECIBOS"       TO LOG-FICHERO
+               MOVE FSR             TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           WRITE RECIBO-REG.
+           CLOSE F-RECIBOS.
+
+       EMITIR-RECIBO-FIN.
+           CONTINUE.
+
+       TARJETA-BLOQUEADA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+           DISPLAY "Esta tarjeta esta bloqueada" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COL 29
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
        EXIT-ENTER.
            ACCEPT PRESSED-KEY
            IF ENTER-PRESSED
@@ -553,4 +660,179 @@
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Enter - Salir" LINE 24 COL 33.
            GO TO EXIT-ENTER.
+
+       VERIF-LIMITE-DIA.
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+           MOVE 0 TO LIMITE-SUPERADO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               MOVE 6 TO DEBUG
+               MOVE "VERIF-LIMITE-DIA" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO MOV-NUM.
+
+       VERIF-LIMITE-DIA-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO VERIF-LIMITE-DIA-CLOSE.
+
+           IF MOV-TARJETA = TNUM
+               AND MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+               AND (MOV-CONCEPTO = MSJ-ORD
+                    OR MOV-CONCEPTO = MSJ-ORD-MENSUAL)
+               AND NOT MOV-CANCELADA
+                   MOVE MOV-IMPORTE-ENT TO IMPORTE-MOV-ENT
+                   IF IMPORTE-MOV-ENT < 0
+                       MULTIPLY -1 BY IMPORTE-MOV-ENT
+                   END-IF
+                   COMPUTE CENT-MOV = (IMPORTE-MOV-ENT * 100)
+                       + MOV-IMPORTE-DEC
+                   ADD CENT-MOV TO CENT-TRANSFERIDO-HOY
+           END-IF.
+
+           GO TO VERIF-LIMITE-DIA-READ.
+
+       VERIF-LIMITE-DIA-CLOSE.
+           CLOSE F-MOVIMIENTOS.
+
+           IF CENT-TRANSFERIDO-HOY + CENT-IMPOR-USER
+                   > LIMITE-DIARIO-TRF-CENT
+               MOVE 1 TO LIMITE-SUPERADO.
+
+       VERIF-LIMITE-DIA-FIN.
+           CONTINUE.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN
+           ELSE
+               IF FSM <> 00
+                   MOVE 4 TO DEBUG
+                   MOVE "MOVIMIENTOS-OPEN" TO LOG-PARRAFO
+                   MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+                   MOVE FSM                TO LOG-STATUS
+                   GO TO PSYS-ERR.
+
+       VER-PENDIENTES.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               MOVE 8 TO DEBUG
+               MOVE "VER-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO MOV-NUM.
+
+       VER-PENDIENTES-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO VER-PENDIENTES-FIN.
+
+           IF MOV-TARJETA = TNUM
+               AND (MOV-CONCEPTO = MSJ-ORD
+                    OR MOV-CONCEPTO = MSJ-ORD-MENSUAL)
+               AND (MOV-PENDIENTE OR MOV-MENSUAL-ACTIVA)
+                   PERFORM MOSTRAR-PENDIENTE THRU MOSTRAR-PENDIENTE-FIN
+           END-IF.
+
+           GO TO VER-PENDIENTES-READ.
+
+       VER-PENDIENTES-FIN.
+           CLOSE F-MOVIMIENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar transferencia" LINE 8 COL 30.
+           DISPLAY "No hay mas pendientes" LINE 11 COL 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+           GO TO EXIT-ENTER.
+
+       MOSTRAR-PENDIENTE.
+           MOVE MOV-NUM     TO VC-MOV-NUM-ORDEN.
+           MOVE MOV-NUM-PAR TO VC-MOV-NUM-PAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar transferencia" LINE 8 COL 30.
+           DISPLAY "Transferencia pendiente num:" LINE 10 COL 19.
+           DISPLAY MOV-NUM LINE 10 COL 49.
+           DISPLAY "Importe:" LINE 11 COL 19.
+           DISPLAY MOV-IMPORTE-ENT LINE 11 COL 33.
+           DISPLAY "." LINE 11 COL 40.
+           DISPLAY MOV-IMPORTE-DEC LINE 11 COL 41.
+           DISPLAY "EUR" LINE 11 COL 44.
+           IF MOV-MENSUAL-ACTIVA
+               DISPLAY "Se ejecuta el dia" LINE 13 COL 19
+               DISPLAY MOV-DIA LINE 13 COL 38
+               DISPLAY "de cada mes" LINE 13 COL 41
+           ELSE
+               DISPLAY "Fecha:" LINE 13 COL 19
+               DISPLAY MOV-DIA LINE 13 COL 26
+               DISPLAY "/" LINE 13 COL 28
+               DISPLAY MOV-MES LINE 13 COL 29
+               DISPLAY "/" LINE 13 COL 31
+               DISPLAY MOV-ANO LINE 13 COL 32
+           END-IF.
+
+           DISPLAY "Enter - Cancelar esta transferencia" LINE 24 COL 2.
+           DISPLAY "ESC - Siguiente" LINE 24 COL 60.
+
+       MOSTRAR-PENDIENTE-TECLA.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+           IF ESC-PRESSED THEN
+               GO TO MOSTRAR-PENDIENTE-FIN
+           ELSE
+               GO TO MOSTRAR-PENDIENTE-TECLA
+           END-IF.
+
+           SET MOV-CANCELADA TO TRUE.
+           REWRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 9 TO DEBUG
+               MOVE "MOSTRAR-PENDIENTE" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"       TO LOG-FICHERO
+               MOVE FSM                 TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           IF VC-MOV-NUM-PAR NOT = 0
+               MOVE VC-MOV-NUM-PAR TO MOV-NUM
+               READ F-MOVIMIENTOS INVALID KEY
+                   MOVE 10 TO DEBUG
+                   MOVE "MOSTRAR-PENDIENTE" TO LOG-PARRAFO
+                   MOVE "MOVIMIENTOS"       TO LOG-FICHERO
+                   MOVE FSM                 TO LOG-STATUS
+                   GO TO PSYS-ERR
+               END-READ
+               IF (MOV-PENDIENTE OR MOV-MENSUAL-ACTIVA)
+                   AND (MOV-CONCEPTO = MSJ-DST
+                        OR MOV-CONCEPTO = MSJ-DST-MENSUAL)
+                       SET MOV-CANCELADA TO TRUE
+                       REWRITE MOVIMIENTO-REG INVALID KEY
+                           MOVE 9 TO DEBUG
+                           MOVE "MOSTRAR-PENDIENTE" TO LOG-PARRAFO
+                           MOVE "MOVIMIENTOS"       TO LOG-FICHERO
+                           MOVE FSM                 TO LOG-STATUS
+                           GO TO PSYS-ERR
+               ELSE
+                   MOVE 11 TO DEBUG
+                   MOVE "MOSTRAR-PENDIENTE" TO LOG-PARRAFO
+                   MOVE "MOVIMIENTOS"       TO LOG-FICHERO
+                   MOVE "99"                TO LOG-STATUS
+                   GO TO PSYS-ERR
+               END-IF
+           END-IF.
+
+      *    La lectura directa de la pareja puede desplazar el cursor
+      *    de lectura secuencial; se reposiciona antes de continuar
+      *    el barrido de VER-PENDIENTES-READ.
+       MOSTRAR-PENDIENTE-REPOSICION.
+           MOVE VC-MOV-NUM-ORDEN TO MOV-NUM.
+           START F-MOVIMIENTOS KEY IS GREATER THAN MOV-NUM
+               INVALID KEY CONTINUE.
+
+       MOSTRAR-PENDIENTE-FIN.
+           CONTINUE.
+
 	   END PROGRAM BANK6.
