@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK7.
+
+      *    Reintegro de efectivo. Mismo patron de acceso a
+      *    F-MOVIMIENTOS que BANK5 (saldo = ultimo movimiento
+      *    ejecutado de la tarjeta), pero cargando en vez de
+      *    abonando, y calculando la combinacion minima de
+      *    billetes de 10/20/50 a entregar.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+           COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 EURENT-USUARIO           PIC    9(7).
+       77 SALDO-USUARIO-ENT        PIC   S9(9).
+       77 SALDO-USUARIO-DEC        PIC    9(2).
+       77 CENT-SALDO-USER          PIC  S9(11).
+       77 CENT-IMPOR-USER          PIC    9(9).
+
+       77 BILLETE10-DISPENSAR      PIC    9(3).
+       77 BILLETE20-DISPENSAR      PIC    9(3).
+       77 BILLETE50-DISPENSAR      PIC    9(3).
+       77 EUR-RESTANTE             PIC    9(7).
+
+       77 CON                      PIC   X(35) VALUE "Reintegro".
+       77 PRESSED-KEY BLANK ZERO   PIC    9(1).
+
+       77 BP-MODO                  PIC    X(1) VALUE "C".
+       77 BP-PIN                   PIC    9(4) VALUE 0.
+       77 BP-RESULTADO             PIC    9(1).
+       77 BP-INTENTOS-RESTANTES    PIC    9(1).
+
+       77 BP2-MODO                  PIC   X(1).
+       77 BP2-TNUM                  PIC   9(16).
+       77 BP2-DELTA-CENT            PIC S9(11).
+       77 BP2-MOV-NUM               PIC   9(35).
+       77 BP2-SALDO-ENT             PIC  S9(9).
+       77 BP2-SALDO-DEC             PIC   9(2).
+       77 BP2-RESULTADO             PIC   9(1).
+
+       77 LOG-PROGRAMA              PIC    X(8) VALUE "BANK7".
+       77 LOG-PARRAFO               PIC    X(20).
+       77 LOG-FICHERO               PIC    X(12).
+       77 LOG-STATUS                PIC    X(2).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-USUARIO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 45 PIC 9(7) USING EURENT-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ".".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+       01 SALDO-DISPLAY-FINAL.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 11 COL 44 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 11 COL 52 VALUE ".".
+           05 FILLER LINE 11 COL 53 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 11 COL 56 VALUE "EUR".
+
+       PROCEDURE DIVISION USING TNUM.
+       VERIFICAR-TARJETA.
+           CALL "BANKPIN" USING BP-MODO, TNUM, BP-PIN, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
+           IF BP-RESULTADO = 3
+               MOVE "VERIFICAR-TARJETA" TO LOG-PARRAFO
+               MOVE "BANKPIN"           TO LOG-FICHERO
+               MOVE "99"                TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO TARJETA-BLOQUEADA.
+
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 3.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       CONSULTA-SALDO-USUARIO SECTION.
+           MOVE "S" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE "CONSULTA-SALDO" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-USUARIO-DEC.
+           COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                     + SALDO-USUARIO-DEC.
+
+       PANTALLA-REINTEGRO SECTION.
+           INITIALIZE EURENT-USUARIO.
+
+           DISPLAY "ESC - Cancelar" LINE 24 COL 23.
+           DISPLAY "Reintegro" LINE 8 COL 30.
+           DISPLAY "Saldo Actual: " LINE 10 COL 24.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Indique el importe a retirar" LINE 11 COL 24.
+           DISPLAY "(multiplo de 10 EUR)" LINE 12 COL 24.
+           DISPLAY "Importe:" LINE 13 COL 24.
+           DISPLAY "EUR" LINE 13 COL 53.
+
+       CONF2.
+           ACCEPT ENTRADA-USUARIO ON EXCEPTION
+               IF ESC-PRESSED THEN
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONF2
+               END-IF.
+
+           IF EURENT-USUARIO = 0
+               DISPLAY "Indique un importe valido!!" LINE 20 COL 24
+                   WITH BACKGROUND-COLOR RED
+               GO TO CONF2.
+
+           IF FUNCTION MOD(EURENT-USUARIO, 10) <> 0
+               DISPLAY "Debe ser multiplo de 10!!" LINE 20 COL 24
+                   WITH BACKGROUND-COLOR RED
+               GO TO CONF2.
+
+           COMPUTE CENT-IMPOR-USER = EURENT-USUARIO * 100.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-USER
+               DISPLAY "Saldo insuficiente!!" LINE 20 COL 24
+                   WITH BACKGROUND-COLOR RED
+               GO TO CONF2.
+
+       CALCULAR-BILLETES.
+           MOVE EURENT-USUARIO TO EUR-RESTANTE.
+
+           DIVIDE EUR-RESTANTE BY 50 GIVING BILLETE50-DISPENSAR
+               REMAINDER EUR-RESTANTE.
+           DIVIDE EUR-RESTANTE BY 20 GIVING BILLETE20-DISPENSAR
+               REMAINDER EUR-RESTANTE.
+           DIVIDE EUR-RESTANTE BY 10 GIVING BILLETE10-DISPENSAR
+               REMAINDER EUR-RESTANTE.
+
+       EXTRAER-MOVIMIENTO SECTION.
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           MOVE "N" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           COMPUTE BP2-DELTA-CENT = 0 - CENT-IMPOR-USER.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE "EXTRAER-MOV" TO LOG-PARRAFO
+               MOVE "BANKPOST"    TO LOG-FICHERO
+               MOVE "99"          TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-USUARIO-DEC.
+
+       ESCRITURA.
+           MOVE BP2-MOV-NUM              TO MOV-NUM.
+           MOVE TNUM                    TO MOV-TARJETA.
+           MOVE ANO                     TO MOV-ANO.
+           MOVE MES                     TO MOV-MES.
+           MOVE DIA                     TO MOV-DIA.
+           MOVE HORAS                   TO MOV-HOR.
+           MOVE MINUTOS                 TO MOV-MIN.
+           MOVE SEGUNDOS                TO MOV-SEG.
+
+           MOVE EURENT-USUARIO          TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY MOV-IMPORTE-ENT.
+           MOVE 0                       TO MOV-IMPORTE-DEC.
+
+           MOVE CON                     TO MOV-CONCEPTO.
+           SET MOV-EJECUTADO            TO TRUE.
+
+           MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+
+           MOVE 0                       TO MOV-CONTRAPARTIDA.
+           MOVE SPACES                  TO MOV-REFERENCIA.
+           MOVE 0                       TO MOV-NUM-PAR.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE "ESCRITURA"   TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS" TO LOG-FICHERO
+               MOVE FSM           TO LOG-STATUS
+               GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN
+           ELSE
+               IF FSM <> 00
+                   MOVE "MOVIMIENTOS-OPEN" TO LOG-PARRAFO
+                   MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+                   MOVE FSM                TO LOG-STATUS
+                   GO TO PSYS-ERR.
+
+       PANT SECTION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Reintegro" LINE 8 COL 30.
+           DISPLAY "Retire sus billetes:" LINE 10 COL 19.
+           DISPLAY "Billetes de 50:" LINE 12 COL 21.
+           DISPLAY BILLETE50-DISPENSAR LINE 12 COL 40.
+           DISPLAY "Billetes de 20:" LINE 13 COL 21.
+           DISPLAY BILLETE20-DISPENSAR LINE 13 COL 40.
+           DISPLAY "Billetes de 10:" LINE 14 COL 21.
+           DISPLAY BILLETE10-DISPENSAR LINE 14 COL 40.
+           DISPLAY "El saldo resultante es de:" LINE 16 COL 19.
+
+           DISPLAY SALDO-DISPLAY-FINAL.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
+       TARJETA-BLOQUEADA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 3.
+           DISPLAY "Esta tarjeta esta bloqueada" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COL 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
+
+       END PROGRAM BANK7.
