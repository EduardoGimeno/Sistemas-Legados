@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKPOST.
+
+      *    Subprograma compartido de control de saldo / numeracion de
+      *    movimientos (saldos.ubd), comun a BANK1, BANK2, BANK5,
+      *    BANK6 y BANK7. Evita que cada programa tenga que recorrer
+      *    movimientos.ubd entero para saber el saldo actual de una
+      *    tarjeta o el siguiente MOV-NUM global.
+      *
+      *    El registro reservado SAL-TARJETA = 0 no corresponde a
+      *    ninguna tarjeta real: guarda en SAL-ULTIMO-MOV el ultimo
+      *    MOV-NUM global asignado.
+      *
+      *    BP2-MODO = "S": solo consulta el saldo actual de la
+      *       tarjeta (0 si todavia no tiene movimientos).
+      *    BP2-MODO = "N": asigna el siguiente MOV-NUM global y
+      *       aplica BP2-DELTA-CENT al saldo de la tarjeta. Lo usa el
+      *       llamador justo antes de escribir un movimiento NUEVO.
+      *    BP2-MODO = "R": aplica BP2-DELTA-CENT al saldo de la
+      *       tarjeta sin asignar MOV-NUM. Lo usa el llamador cuando
+      *       REWRITE-a un movimiento ya existente (p.ej. al liquidar
+      *       una transferencia puntual que quedo pendiente).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SAL-TARJETA
+           FILE STATUS IS FSS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALDOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "saldos.ubd".
+           COPY SALDOREG.
+
+       WORKING-STORAGE SECTION.
+       77 FSS                       PIC  X(2).
+       77 CENT-SALDO                PIC S9(11).
+       77 SALDO-ENT-TMP             PIC S9(9).
+       77 SALDO-DEC-TMP             PIC  9(2).
+       77 REGISTRO-NUEVO            PIC  X(1).
+       77 TARJETA-CONTROL           PIC  9(16) VALUE 0.
+
+       LINKAGE SECTION.
+       77 BP2-MODO                  PIC  X(1).
+           88 BP2-MODO-CONSULTA       VALUE "S".
+           88 BP2-MODO-NUEVO          VALUE "N".
+           88 BP2-MODO-RECALCULAR     VALUE "R".
+       77 BP2-TNUM                  PIC  9(16).
+       77 BP2-DELTA-CENT            PIC S9(11).
+       77 BP2-MOV-NUM               PIC  9(35).
+       77 BP2-SALDO-ENT             PIC S9(9).
+       77 BP2-SALDO-DEC             PIC  9(2).
+       77 BP2-RESULTADO             PIC  9(1).
+           88 BP2-OK                  VALUE 0.
+           88 BP2-ERROR-FICHERO       VALUE 1.
+
+       PROCEDURE DIVISION USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+       INICIO.
+           MOVE 0 TO BP2-RESULTADO.
+           MOVE 0 TO BP2-SALDO-ENT.
+           MOVE 0 TO BP2-SALDO-DEC.
+
+           IF BP2-MODO-CONSULTA
+               GO TO CONSULTAR-SALDO.
+
+           GO TO ACTUALIZAR-SALDO.
+
+       CONSULTAR-SALDO.
+           OPEN INPUT SALDOS.
+           IF FSS = 35
+               CLOSE SALDOS
+               GO TO FIN-PROGRAMA.
+           IF FSS <> 00
+               SET BP2-ERROR-FICHERO TO TRUE
+               GO TO FIN-PROGRAMA.
+
+           MOVE BP2-TNUM TO SAL-TARJETA.
+           READ SALDOS
+               NOT INVALID KEY
+                   MOVE SAL-SALDO-ENT TO BP2-SALDO-ENT
+                   MOVE SAL-SALDO-DEC TO BP2-SALDO-DEC
+           END-READ.
+
+           CLOSE SALDOS.
+           GO TO FIN-PROGRAMA.
+
+       ACTUALIZAR-SALDO.
+           OPEN I-O SALDOS.
+           IF FSS = 35
+               OPEN OUTPUT SALDOS
+               CLOSE SALDOS
+               GO TO ACTUALIZAR-SALDO.
+           IF FSS <> 00
+               SET BP2-ERROR-FICHERO TO TRUE
+               GO TO FIN-PROGRAMA.
+
+           MOVE BP2-TNUM TO SAL-TARJETA.
+           READ SALDOS
+               INVALID KEY
+                   MOVE "N" TO REGISTRO-NUEVO
+                   MOVE 0 TO SALDO-ENT-TMP
+                   MOVE 0 TO SALDO-DEC-TMP
+               NOT INVALID KEY
+                   MOVE "S" TO REGISTRO-NUEVO
+                   MOVE SAL-SALDO-ENT TO SALDO-ENT-TMP
+                   MOVE SAL-SALDO-DEC TO SALDO-DEC-TMP
+           END-READ.
+
+           COMPUTE CENT-SALDO = (SALDO-ENT-TMP * 100) + SALDO-DEC-TMP.
+           ADD BP2-DELTA-CENT TO CENT-SALDO.
+           COMPUTE SALDO-ENT-TMP = CENT-SALDO / 100.
+           MOVE FUNCTION MOD(CENT-SALDO, 100) TO SALDO-DEC-TMP.
+
+           IF BP2-MODO-NUEVO
+               PERFORM ASIGNAR-MOV-NUM THRU ASIGNAR-MOV-NUM.
+
+           MOVE BP2-TNUM TO SAL-TARJETA.
+           MOVE SALDO-ENT-TMP TO SAL-SALDO-ENT.
+           MOVE SALDO-DEC-TMP TO SAL-SALDO-DEC.
+
+           IF REGISTRO-NUEVO = "N"
+               WRITE SALDO-REG INVALID KEY
+                   SET BP2-ERROR-FICHERO TO TRUE
+           ELSE
+               REWRITE SALDO-REG INVALID KEY
+                   SET BP2-ERROR-FICHERO TO TRUE.
+
+           MOVE SALDO-ENT-TMP TO BP2-SALDO-ENT.
+           MOVE SALDO-DEC-TMP TO BP2-SALDO-DEC.
+
+           CLOSE SALDOS.
+           GO TO FIN-PROGRAMA.
+
+       ASIGNAR-MOV-NUM.
+           MOVE TARJETA-CONTROL TO SAL-TARJETA.
+           READ SALDOS
+               INVALID KEY
+                   MOVE TARJETA-CONTROL TO SAL-TARJETA
+                   MOVE 0 TO SAL-SALDO-ENT
+                   MOVE 0 TO SAL-SALDO-DEC
+                   MOVE 1 TO SAL-ULTIMO-MOV
+                   WRITE SALDO-REG INVALID KEY
+                       SET BP2-ERROR-FICHERO TO TRUE
+               NOT INVALID KEY
+                   ADD 1 TO SAL-ULTIMO-MOV
+                   REWRITE SALDO-REG INVALID KEY
+                       SET BP2-ERROR-FICHERO TO TRUE
+           END-READ.
+
+           MOVE SAL-ULTIMO-MOV TO BP2-MOV-NUM.
+
+       FIN-PROGRAMA.
+           EXIT PROGRAM.
+
+       END PROGRAM BANKPOST.
