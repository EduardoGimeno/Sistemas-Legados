@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKLOG.
+
+      *    Subprograma compartido de auditoria de errores. Lo llaman
+      *    los parrafos PSYS-ERR de BANK5, BANK6 y BANK9 en lugar de
+      *    limitarse a ensenar el codigo DEBUG en pantalla: deja
+      *    constancia en errores.txt de que programa y parrafo fallo,
+      *    sobre que fichero y con que codigo de estado, y cuando.
+      *    Es un registro de solo constancia: si la propia escritura
+      *    del log fallase no hay donde mas dejarlo dicho, asi que
+      *    BANKLOG no devuelve codigo de error al llamador.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ERRORES ASSIGN TO "errores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ERRORES.
+           COPY ERRLOGREG.
+
+       WORKING-STORAGE SECTION.
+       77 FSE                       PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS              PIC  9(2).
+               10 MINUTOS            PIC  9(2).
+               10 SEGUNDOS           PIC  9(2).
+               10 MILISEGUNDOS       PIC  9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       LINKAGE SECTION.
+       77 LOG-PROGRAMA              PIC  X(8).
+       77 LOG-PARRAFO               PIC  X(20).
+       77 LOG-FICHERO               PIC  X(12).
+       77 LOG-STATUS                PIC  X(2).
+
+       PROCEDURE DIVISION USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE LOG-PROGRAMA TO ERL-PROGRAMA.
+           MOVE LOG-PARRAFO  TO ERL-PARRAFO.
+           MOVE LOG-FICHERO  TO ERL-FICHERO.
+           MOVE LOG-STATUS   TO ERL-STATUS.
+           MOVE DIA          TO ERL-DIA.
+           MOVE MES          TO ERL-MES.
+           MOVE ANO          TO ERL-ANO.
+           MOVE HORAS        TO ERL-HOR.
+           MOVE MINUTOS      TO ERL-MIN.
+           MOVE SEGUNDOS     TO ERL-SEG.
+
+           OPEN EXTEND F-ERRORES.
+           IF FSE <> 00
+               GO TO FIN-PROGRAMA.
+
+           WRITE ERROR-LOG-REG.
+           CLOSE F-ERRORES.
+
+       FIN-PROGRAMA.
+           EXIT PROGRAM.
+
+       END PROGRAM BANKLOG.
