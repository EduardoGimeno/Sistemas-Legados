@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK3.
+
+      *    Alta de tarjeta. Uso de operador de sucursal, no de cliente:
+      *    da de alta TARJETAREG e INTENTOSREG (sembrado a 3 intentos)
+      *    en un solo paso, para que una tarjeta nueva no quede a medio
+      *    aprovisionar como ocurre hoy si solo se crea una de las dos.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+           COPY TARJREG.
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+           COPY INTREG.
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSI                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY BLANK ZERO   PIC    9(4).
+
+       77 TNUM-NUEVA                PIC   9(16).
+       77 PIN-INICIAL                PIC   9(4).
+
+       77 LOG-PROGRAMA              PIC    X(8) VALUE "BANK3".
+       77 LOG-PARRAFO               PIC    X(20).
+       77 LOG-FICHERO               PIC    X(12).
+       77 LOG-STATUS                PIC    X(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-ALTA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 50 PIC 9(16) USING TNUM-NUEVA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 50 PIC 9(4) USING PIN-INICIAL.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Alta de tarjeta - UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 3.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PANTALLA-ALTA.
+           INITIALIZE TNUM-NUEVA.
+           INITIALIZE PIN-INICIAL.
+
+           DISPLAY "Numero de tarjeta nueva:" LINE 12 COL 19.
+           DISPLAY "Clave de acceso inicial:" LINE 14 COL 19.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 2.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT ENTRADA-ALTA ON EXCEPTION
+           IF ESC-PRESSED
+               GO TO EXIT-ENTER-SALIR
+           ELSE
+               GO TO PANTALLA-ALTA.
+
+       ABRIR-TARJETAS.
+           OPEN I-O TARJETAS.
+           IF FST = 35
+               OPEN OUTPUT TARJETAS
+               CLOSE TARJETAS
+               GO TO ABRIR-TARJETAS
+           ELSE
+               IF FST <> 00
+                   MOVE "ABRIR-TARJETAS" TO LOG-PARRAFO
+                   MOVE "TARJETAS"       TO LOG-FICHERO
+                   MOVE FST              TO LOG-STATUS
+                   GO TO PSYS-ERR.
+
+           MOVE TNUM-NUEVA TO TNUM-E.
+           READ TARJETAS INVALID KEY GO TO ESCRIBIR-TARJETA.
+
+           CLOSE TARJETAS.
+           GO TO TARJETA-EXISTE-ERR.
+
+       ESCRIBIR-TARJETA.
+           MOVE TNUM-NUEVA TO TNUM-E.
+           MOVE PIN-INICIAL TO TPIN-E.
+           WRITE TARJETAREG INVALID KEY
+               MOVE "ESCRIBIR-TARJETA" TO LOG-PARRAFO
+               MOVE "TARJETAS"         TO LOG-FICHERO
+               MOVE FST                TO LOG-STATUS
+               GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+       ABRIR-INTENTOS.
+           OPEN I-O INTENTOS.
+           IF FSI = 35
+               OPEN OUTPUT INTENTOS
+               CLOSE INTENTOS
+               GO TO ABRIR-INTENTOS
+           ELSE
+               IF FSI <> 00
+                   MOVE "ABRIR-INTENTOS" TO LOG-PARRAFO
+                   MOVE "INTENTOS"       TO LOG-FICHERO
+                   MOVE FSI              TO LOG-STATUS
+                   GO TO PSYS-ERR.
+
+           MOVE TNUM-NUEVA TO INUM.
+           MOVE 3 TO IINTENTOS.
+           WRITE INTENTOSREG INVALID KEY
+               MOVE "ABRIR-INTENTOS" TO LOG-PARRAFO
+               MOVE "INTENTOS"       TO LOG-FICHERO
+               MOVE FSI              TO LOG-STATUS
+               GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+       EXITO-ALTA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Alta de tarjeta" LINE 10 COL 19.
+           DISPLAY "La tarjeta ha sido dada de alta correctamente"
+               LINE 12 COL 19.
+           DISPLAY "Enter - Dar de alta otra tarjeta" LINE 24 COL 2.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT PRESSED-KEY.
+           IF ESC-PRESSED
+               GO TO EXIT-ENTER-SALIR.
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-ALTA.
+
+           GO TO EXITO-ALTA.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+
+           GO TO EXIT-ENTER-SALIR.
+
+       TARJETA-EXISTE-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta ya existe" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Pruebe con otro numero de tarjeta" LINE 11 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 2.
+
+       TARJETA-EXISTE-ENTER.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-ALTA
+           ELSE
+               GO TO TARJETA-EXISTE-ENTER.
+
+       EXIT-ENTER-SALIR.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               STOP RUN
+           ELSE
+               GO TO EXIT-ENTER-SALIR.
+
+       END PROGRAM BANK3.
