@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK8.
+
+      *    Batch diario: arqueo de billetes de la maquina de ingresos.
+      *    Lee de BANKDEN el recuento de billetes de 10/20/50 admitidos
+      *    desde el ultimo arqueo, lo presenta y lo deja a cero para
+      *    que el siguiente arqueo vuelva a partir de cero.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS              PIC  9(2).
+               10 MINUTOS            PIC  9(2).
+               10 SEGUNDOS           PIC  9(2).
+               10 MILISEGUNDOS       PIC  9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       77 BD-MODO                   PIC  X(1).
+       77 BD-CANT10                 PIC  9(7).
+       77 BD-CANT20                 PIC  9(7).
+       77 BD-CANT50                 PIC  9(7).
+       77 BD-RESULTADO              PIC  9(1).
+
+       77 TOTAL-BILLETES             PIC  9(8).
+       77 TOTAL-EUR                  PIC  9(9).
+
+       77 DEBUG                      PIC  9(1).
+
+       77 LOG-PROGRAMA               PIC  X(8) VALUE "BANK8".
+       77 LOG-PARRAFO                PIC  X(20).
+       77 LOG-FICHERO                PIC  X(12).
+       77 LOG-STATUS                 PIC  X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BANK8 - Arqueo diario de billetes".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           DISPLAY "Fecha: " DIA "/" MES "/" ANO.
+
+           MOVE "L" TO BD-MODO.
+           CALL "BANKDEN" USING BD-MODO, BD-CANT10, BD-CANT20, BD-CANT50,
+               BD-RESULTADO.
+           IF BD-RESULTADO <> 0
+               MOVE 1 TO DEBUG
+               MOVE "INICIO"   TO LOG-PARRAFO
+               MOVE "BANKDEN"  TO LOG-FICHERO
+               MOVE "99"       TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               STOP RUN.
+
+           COMPUTE TOTAL-BILLETES = BD-CANT10 + BD-CANT20 + BD-CANT50.
+           COMPUTE TOTAL-EUR = (BD-CANT10 * 10) + (BD-CANT20 * 20)
+                               + (BD-CANT50 * 50).
+
+           DISPLAY " ".
+           DISPLAY "Billetes de 10 admitidos: " BD-CANT10.
+           DISPLAY "Billetes de 20 admitidos: " BD-CANT20.
+           DISPLAY "Billetes de 50 admitidos: " BD-CANT50.
+           DISPLAY "Total de billetes admitidos: " TOTAL-BILLETES.
+           DISPLAY "Importe total ingresado: " TOTAL-EUR " EUR".
+
+           STOP RUN.
+
+       ERROR-FICHERO.
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           DISPLAY "BANK8 - Error de fichero. DEBUG=" DEBUG.
+
+       END PROGRAM BANK8.
