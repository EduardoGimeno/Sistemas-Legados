@@ -0,0 +1,403 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK2.
+
+      *    Batch mensual: recorre las ordenes permanentes ("Mensual")
+      *    que BANK6 dejo en movimientos.ubd (MOV-ESTADO = "M",
+      *    MOV-MES/MOV-ANO a cero, MOV-DIA = dia de cobro) y, si hoy
+      *    es ese dia y todavia no se ha liquidado este mes, genera el
+      *    cargo y el abono del mes en curso.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO "movimientos.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS.
+           COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       77 FSM                        PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO                PIC  9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS              PIC  9(2).
+               10 MINUTOS            PIC  9(2).
+               10 SEGUNDOS           PIC  9(2).
+               10 MILISEGUNDOS       PIC  9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       77 MSJ-ORD-MENSUAL            PIC  X(35)
+           VALUE "Transferimos mensual".
+       77 MSJ-DST-MENSUAL            PIC  X(35)
+           VALUE "Nos transfieren mensual".
+
+       77 MAX-ORDENES                PIC  9(5) VALUE 2000.
+       01 TABLA-ORDENES.
+           05 ORDEN-MOV-NUM OCCURS 2000 TIMES
+               PIC 9(35).
+       77 NUM-ORDENES                PIC  9(5) VALUE 0.
+       77 IDX                        PIC  9(5) VALUE 0.
+       77 NUM-LIQUIDADAS             PIC  9(5) VALUE 0.
+
+       77 MOV-NUM-ORDEN              PIC  9(35).
+       77 MOV-NUM-DESTINO            PIC  9(35).
+       77 TARJETA-ORDEN              PIC  9(16).
+       77 TARJETA-DESTINO            PIC  9(16).
+       77 IMPORTE-ENT                PIC S9(7).
+       77 IMPORTE-DEC                PIC  9(2).
+       77 DIA-COBRO                  PIC  9(2).
+
+       77 CENT-IMPORTE               PIC  9(9).
+       77 TARJETA-BUSCADA            PIC  9(16).
+       77 REFERENCIA-ORDEN           PIC  X(20).
+
+       77 MOV-NUM-CARGO               PIC  9(35).
+       77 MOV-NUM-ABONO               PIC  9(35).
+       77 SALDO-CARGO-ENT             PIC S9(9).
+       77 SALDO-CARGO-DEC             PIC  9(2).
+       77 SALDO-ABONO-ENT             PIC S9(9).
+       77 SALDO-ABONO-DEC             PIC  9(2).
+
+       77 CARGO-RESULTADO            PIC  9(1).
+           88 CARGO-EXITO              VALUE 0.
+
+       77 YA-LIQUIDADO               PIC  9(1).
+           88 LIQUIDADO-ESTE-MES       VALUE 1.
+
+       77 DEBUG                      PIC  9(2).
+
+       77 BP2-MODO                   PIC  X(1).
+       77 BP2-TNUM                   PIC  9(16).
+       77 BP2-DELTA-CENT             PIC S9(11).
+       77 BP2-MOV-NUM                PIC  9(35).
+       77 BP2-SALDO-ENT              PIC S9(9).
+       77 BP2-SALDO-DEC              PIC  9(2).
+       77 BP2-RESULTADO              PIC  9(1).
+
+       77 LOG-PROGRAMA               PIC  X(8) VALUE "BANK2".
+       77 LOG-PARRAFO                PIC  X(20).
+       77 LOG-FICHERO                PIC  X(12).
+       77 LOG-STATUS                 PIC  X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BANK2 - Liquidacion de ordenes mensuales".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM ENCONTRAR-ORDENES-MENSUALES.
+           PERFORM PROCESAR-ORDENES VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-ORDENES.
+
+           DISPLAY "BANK2 - Ordenes liquidadas: " NUM-LIQUIDADAS.
+
+           STOP RUN.
+
+       ENCONTRAR-ORDENES-MENSUALES.
+           MOVE 0 TO NUM-ORDENES.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               MOVE 2 TO DEBUG
+               MOVE "ENCONTRAR-ORDENES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"       TO LOG-FICHERO
+               MOVE FSM                 TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               STOP RUN.
+
+       ENCONTRAR-ORDENES-MENSUALES-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO ENCONTRAR-ORDENES-MENSUALES-FIN.
+
+           IF MOV-MENSUAL-ACTIVA AND MOV-CONCEPTO = MSJ-ORD-MENSUAL
+               IF MOV-DIA = DIA
+                   IF NUM-ORDENES < MAX-ORDENES
+                       ADD 1 TO NUM-ORDENES
+                       MOVE MOV-NUM TO ORDEN-MOV-NUM(NUM-ORDENES)
+                   ELSE
+                       DISPLAY "BANK2 - Aviso: tabla llena, se omite "
+                           "la orden " MOV-NUM
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO ENCONTRAR-ORDENES-MENSUALES-READ.
+
+       ENCONTRAR-ORDENES-MENSUALES-FIN.
+           CLOSE F-MOVIMIENTOS.
+
+       PROCESAR-ORDENES.
+           MOVE ORDEN-MOV-NUM(IDX) TO MOV-NUM-ORDEN.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-ORDENES-FIN.
+           IF FSM <> 00
+               MOVE 3 TO DEBUG
+               MOVE "PROCESAR-ORDENES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO PROCESAR-ORDENES-FIN.
+
+           MOVE MOV-NUM-ORDEN TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 4 TO DEBUG
+               MOVE "PROCESAR-ORDENES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-ORDENES-FIN.
+
+           IF NOT MOV-MENSUAL-ACTIVA
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-ORDENES-FIN.
+
+           MOVE MOV-TARJETA TO TARJETA-ORDEN.
+           MOVE MOV-IMPORTE-ENT TO IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO IMPORTE-DEC.
+           MOVE MOV-DIA TO DIA-COBRO.
+           MOVE MOV-REFERENCIA TO REFERENCIA-ORDEN.
+           MOVE MOV-NUM-PAR TO MOV-NUM-DESTINO.
+
+           MOVE MOV-NUM-DESTINO TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 5 TO DEBUG
+               MOVE "PROCESAR-ORDENES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-ORDENES-FIN.
+
+           IF NOT MOV-MENSUAL-ACTIVA OR MOV-CONCEPTO <> MSJ-DST-MENSUAL
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-ORDENES-FIN.
+
+           MOVE MOV-TARJETA TO TARJETA-DESTINO.
+
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TARJETA-ORDEN TO TARJETA-BUSCADA.
+           PERFORM YA-LIQUIDADO-ESTE-MES.
+           IF LIQUIDADO-ESTE-MES
+               GO TO PROCESAR-ORDENES-FIN.
+
+           PERFORM LIQUIDAR-CARGO.
+           IF CARGO-EXITO
+               PERFORM LIQUIDAR-ABONO
+               ADD 1 TO NUM-LIQUIDADAS.
+
+       PROCESAR-ORDENES-FIN.
+           CONTINUE.
+
+      *    ?Ya se genero el cargo de este mes para esta orden
+      *    permanente? Se detecta buscando un movimiento EJECUTADO de
+      *    la tarjeta origen con el mismo concepto mensual y el mes y
+      *    ano de hoy.
+       YA-LIQUIDADO-ESTE-MES.
+           MOVE 0 TO YA-LIQUIDADO.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE F-MOVIMIENTOS
+               GO TO YA-LIQUIDADO-ESTE-MES-FIN.
+           IF FSM <> 00
+               MOVE 6 TO DEBUG
+               MOVE "YA-LIQUIDADO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"  TO LOG-FICHERO
+               MOVE FSM            TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO YA-LIQUIDADO-ESTE-MES-FIN.
+
+           MOVE 0 TO MOV-NUM.
+
+       YA-LIQUIDADO-ESTE-MES-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO YA-LIQUIDADO-ESTE-MES-CLOSE.
+
+           IF MOV-TARJETA = TARJETA-BUSCADA
+               AND MOV-EJECUTADO
+               AND MOV-CONCEPTO = MSJ-ORD-MENSUAL
+               AND MOV-MES = MES
+               AND MOV-ANO = ANO
+                   MOVE 1 TO YA-LIQUIDADO.
+
+           GO TO YA-LIQUIDADO-ESTE-MES-READ.
+
+       YA-LIQUIDADO-ESTE-MES-CLOSE.
+           CLOSE F-MOVIMIENTOS.
+
+       YA-LIQUIDADO-ESTE-MES-FIN.
+           CONTINUE.
+
+      *    Solo aplica el cargo a la cuenta de orden y reserva su
+      *    MOV-NUM; no escribe el movimiento todavia, porque hasta que
+      *    el abono de la pareja no tenga exito tambien no se conocen
+      *    los dos MOV-NUM-PAR cruzados.
+       LIQUIDAR-CARGO.
+           SET CARGO-EXITO TO TRUE.
+
+           COMPUTE CENT-IMPORTE = (IMPORTE-ENT * 100) + IMPORTE-DEC.
+
+           MOVE "N" TO BP2-MODO.
+           MOVE TARJETA-ORDEN TO BP2-TNUM.
+           COMPUTE BP2-DELTA-CENT = 0 - CENT-IMPORTE.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 1 TO CARGO-RESULTADO
+               MOVE 7 TO DEBUG
+               MOVE "LIQUIDAR-CARGO" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO LIQUIDAR-CARGO-FIN.
+
+           MOVE BP2-MOV-NUM   TO MOV-NUM-CARGO.
+           MOVE BP2-SALDO-ENT TO SALDO-CARGO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-CARGO-DEC.
+
+       LIQUIDAR-CARGO-FIN.
+           CONTINUE.
+
+      *    Aplica el abono a la cuenta destino y, solo si tambien tiene
+      *    exito, escribe las dos patas con sus MOV-NUM-PAR cruzados
+      *    (mismo orden que BANK6's CONTINUAR). Si el abono falla tras
+      *    haberse aplicado ya el cargo, se revierte (REVERTIR-CARGO)
+      *    para no perder el dinero.
+       LIQUIDAR-ABONO.
+           COMPUTE CENT-IMPORTE = (IMPORTE-ENT * 100) + IMPORTE-DEC.
+
+           MOVE "N" TO BP2-MODO.
+           MOVE TARJETA-DESTINO TO BP2-TNUM.
+           MOVE CENT-IMPORTE TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 9 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               PERFORM REVERTIR-CARGO THRU REVERTIR-CARGO-FIN
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE BP2-MOV-NUM   TO MOV-NUM-ABONO.
+           MOVE BP2-SALDO-ENT TO SALDO-ABONO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-ABONO-DEC.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           IF FSM <> 00
+               MOVE 10 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE MOV-NUM-CARGO  TO MOV-NUM.
+           MOVE TARJETA-ORDEN  TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA-COBRO      TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+           MOVE IMPORTE-ENT    TO MOV-IMPORTE-ENT.
+           MOVE IMPORTE-DEC    TO MOV-IMPORTE-DEC.
+           MOVE MSJ-ORD-MENSUAL TO MOV-CONCEPTO.
+           MOVE SALDO-CARGO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-CARGO-DEC TO MOV-SALDOPOS-DEC.
+           MOVE TARJETA-DESTINO TO MOV-CONTRAPARTIDA.
+           MOVE REFERENCIA-ORDEN TO MOV-REFERENCIA.
+           MOVE MOV-NUM-ABONO  TO MOV-NUM-PAR.
+           SET MOV-EJECUTADO TO TRUE.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 11 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+           MOVE MOV-NUM-ABONO   TO MOV-NUM.
+           MOVE TARJETA-DESTINO TO MOV-TARJETA.
+           MOVE ANO             TO MOV-ANO.
+           MOVE MES             TO MOV-MES.
+           MOVE DIA-COBRO       TO MOV-DIA.
+           MOVE HORAS           TO MOV-HOR.
+           MOVE MINUTOS         TO MOV-MIN.
+           MOVE SEGUNDOS        TO MOV-SEG.
+           DIVIDE CENT-IMPORTE BY 100 GIVING MOV-IMPORTE-ENT
+               REMAINDER MOV-IMPORTE-DEC.
+           MOVE MSJ-DST-MENSUAL TO MOV-CONCEPTO.
+           MOVE SALDO-ABONO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-ABONO-DEC TO MOV-SALDOPOS-DEC.
+           MOVE TARJETA-ORDEN   TO MOV-CONTRAPARTIDA.
+           MOVE REFERENCIA-ORDEN TO MOV-REFERENCIA.
+           MOVE MOV-NUM-CARGO   TO MOV-NUM-PAR.
+           SET MOV-EJECUTADO TO TRUE.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 12 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+           CLOSE F-MOVIMIENTOS.
+
+       LIQUIDAR-ABONO-FIN.
+           CONTINUE.
+
+      *    Repone en la cuenta de orden el importe que ya se le habia
+      *    cargado, porque el abono de la pareja no se pudo aplicar.
+       REVERTIR-CARGO.
+           MOVE "R" TO BP2-MODO.
+           MOVE TARJETA-ORDEN TO BP2-TNUM.
+           MOVE CENT-IMPORTE TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 13 TO DEBUG
+               MOVE "REVERTIR-CARGO" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+       REVERTIR-CARGO-FIN.
+           CONTINUE.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN.
+
+       ERROR-FICHERO.
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           DISPLAY "BANK2 - Error de fichero. FSM=" FSM
+               " DEBUG=" DEBUG.
+
+       END PROGRAM BANK2.
