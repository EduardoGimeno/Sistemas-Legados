@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK4.
+
+      *    Extracto de movimientos. Uso de operador de sucursal: pide
+      *    un numero de tarjeta y un rango de fechas y lista cada
+      *    movimiento de movimientos.ubd que caiga en ese rango, con su
+      *    fecha, concepto, importe y el saldo resultante que ya lleva
+      *    guardado (MOV-SALDOPOS-ENT/DEC), igual que BANK1/BANK2 listan
+      *    su resumen de ejecucion por pantalla.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO "movimientos.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+           COPY TARJREG.
+
+       FD F-MOVIMIENTOS.
+           COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY BLANK ZERO   PIC    9(4).
+
+       77 TNUM-CONSULTA             PIC   9(16).
+
+       77 LOG-PROGRAMA              PIC    X(8) VALUE "BANK4".
+       77 LOG-PARRAFO               PIC    X(20).
+       77 LOG-FICHERO               PIC    X(12).
+       77 LOG-STATUS                PIC    X(2).
+
+       01 DESDE-FECHA.
+           05 DESDE-DIA              PIC   9(2).
+           05 DESDE-MES              PIC   9(2).
+           05 DESDE-ANO              PIC   9(4).
+
+       01 HASTA-FECHA.
+           05 HASTA-DIA              PIC   9(2).
+           05 HASTA-MES              PIC   9(2).
+           05 HASTA-ANO              PIC   9(4).
+
+       77 FECHA-DESDE-NUM           PIC   9(8).
+       77 FECHA-HASTA-NUM           PIC   9(8).
+       77 FECHA-MOV-NUM             PIC   9(8).
+
+       77 NUM-ENCONTRADOS           PIC   9(5) VALUE 0.
+
+       01 LINEA-EXTRACTO.
+           05 LE-DIA                 PIC   99.
+           05 FILLER                 PIC   X VALUE "-".
+           05 LE-MES                 PIC   99.
+           05 FILLER                 PIC   X VALUE "-".
+           05 LE-ANO                 PIC   9(4).
+           05 FILLER                 PIC   X VALUE SPACE.
+           05 LE-CONCEPTO            PIC   X(35).
+           05 FILLER                 PIC   X VALUE SPACE.
+           05 LE-IMPORTE-ENT SIGN IS LEADING SEPARATE
+                                     PIC  -9(7).
+           05 FILLER                 PIC   X VALUE ".".
+           05 LE-IMPORTE-DEC         PIC   99.
+           05 FILLER                 PIC   X(5) VALUE " EUR ".
+           05 LE-SALDO-ENT   SIGN IS LEADING SEPARATE
+                                     PIC  -9(9).
+           05 FILLER                 PIC   X VALUE ".".
+           05 LE-SALDO-DEC           PIC   99.
+           05 FILLER                 PIC   X(4) VALUE " EUR".
+           05 FILLER                 PIC   X VALUE SPACE.
+           05 LE-CONTRAPARTIDA       PIC   9(16).
+           05 FILLER                 PIC   X VALUE SPACE.
+           05 LE-REFERENCIA          PIC   X(20).
+           05 FILLER                 PIC   X VALUE SPACE.
+           05 LE-ESTADO              PIC   X(9).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-CONSULTA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 10 COL 50 PIC 9(16) USING TNUM-CONSULTA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 50 PIC 99 USING DESDE-DIA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 53 PIC 99 USING DESDE-MES.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 56 PIC 9(4) USING DESDE-ANO.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 50 PIC 99 USING HASTA-DIA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 53 PIC 99 USING HASTA-MES.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 56 PIC 9(4) USING HASTA-ANO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Extracto de movimientos - UnizarBank" LINE 2 COL 21
+               WITH FOREGROUND-COLOR IS 3.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PANTALLA-CONSULTA.
+           INITIALIZE TNUM-CONSULTA.
+           INITIALIZE DESDE-FECHA.
+           INITIALIZE HASTA-FECHA.
+
+           DISPLAY "Numero de tarjeta:" LINE 10 COL 19.
+           DISPLAY "Desde (dd mm aaaa):" LINE 12 COL 19.
+           DISPLAY "Hasta (dd mm aaaa):" LINE 14 COL 19.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 2.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT ENTRADA-CONSULTA ON EXCEPTION
+           IF ESC-PRESSED
+               GO TO EXIT-ENTER-SALIR
+           ELSE
+               GO TO PANTALLA-CONSULTA.
+
+       VERIFICAR-TARJETA.
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               MOVE "VERIFICAR-TARJETA" TO LOG-PARRAFO
+               MOVE "TARJETAS"          TO LOG-FICHERO
+               MOVE FST                 TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-CONSULTA TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+
+           CLOSE TARJETAS.
+
+           COMPUTE FECHA-DESDE-NUM = (DESDE-ANO * 10000)
+               + (DESDE-MES * 100) + DESDE-DIA.
+           COMPUTE FECHA-HASTA-NUM = (HASTA-ANO * 10000)
+               + (HASTA-MES * 100) + HASTA-DIA.
+
+       GENERAR-EXTRACTO.
+           MOVE 0 TO NUM-ENCONTRADOS.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE F-MOVIMIENTOS
+               GO TO GENERAR-EXTRACTO-NINGUNO.
+           IF FSM <> 00
+               MOVE "GENERAR-EXTRACTO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO MOV-NUM.
+
+           DISPLAY " ".
+           DISPLAY "Extracto tarjeta " TNUM-CONSULTA
+               " del " DESDE-DIA "-" DESDE-MES "-" DESDE-ANO
+               " al " HASTA-DIA "-" HASTA-MES "-" HASTA-ANO.
+           DISPLAY " ".
+
+       GENERAR-EXTRACTO-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO GENERAR-EXTRACTO-FIN.
+
+           IF MOV-TARJETA = TNUM-CONSULTA
+               COMPUTE FECHA-MOV-NUM =
+                   (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA
+               IF FECHA-MOV-NUM >= FECHA-DESDE-NUM
+                   AND FECHA-MOV-NUM <= FECHA-HASTA-NUM
+                       ADD 1 TO NUM-ENCONTRADOS
+                       PERFORM IMPRIMIR-LINEA THRU IMPRIMIR-LINEA
+               END-IF
+           END-IF.
+
+           GO TO GENERAR-EXTRACTO-READ.
+
+       IMPRIMIR-LINEA.
+           MOVE MOV-DIA            TO LE-DIA.
+           MOVE MOV-MES            TO LE-MES.
+           MOVE MOV-ANO            TO LE-ANO.
+           MOVE MOV-CONCEPTO       TO LE-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT    TO LE-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC    TO LE-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT   TO LE-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC   TO LE-SALDO-DEC.
+           MOVE MOV-CONTRAPARTIDA  TO LE-CONTRAPARTIDA.
+           MOVE MOV-REFERENCIA     TO LE-REFERENCIA.
+
+           IF MOV-EJECUTADO
+               MOVE "Ejecutado" TO LE-ESTADO
+           ELSE
+               IF MOV-PENDIENTE
+                   MOVE "Pendiente" TO LE-ESTADO
+               ELSE
+                   IF MOV-MENSUAL-ACTIVA
+                       MOVE "Mensual"  TO LE-ESTADO
+                   ELSE
+                       MOVE "Cancelado" TO LE-ESTADO.
+
+           DISPLAY LINEA-EXTRACTO.
+
+       GENERAR-EXTRACTO-FIN.
+           CLOSE F-MOVIMIENTOS.
+
+       GENERAR-EXTRACTO-NINGUNO.
+           IF NUM-ENCONTRADOS = 0
+               DISPLAY "No hay movimientos en ese periodo.".
+
+           DISPLAY " ".
+           DISPLAY "Movimientos encontrados: " NUM-ENCONTRADOS.
+           DISPLAY " ".
+           DISPLAY "Enter - Nueva consulta" LINE 24 COL 2.
+
+           PERFORM SALIDA-EXTRACTO THRU SALIDA-EXTRACTO.
+
+       SALIDA-EXTRACTO.
+           ACCEPT PRESSED-KEY.
+           IF ESC-PRESSED
+               GO TO EXIT-ENTER-SALIR.
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-CONSULTA.
+
+           GO TO SALIDA-EXTRACTO.
+
+       TARJETA-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta no existe" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 2.
+
+       TARJETA-NO-EXISTE-ENTER.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA
+               GO TO PANTALLA-CONSULTA
+           ELSE
+               GO TO TARJETA-NO-EXISTE-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+
+           GO TO EXIT-ENTER-SALIR.
+
+       EXIT-ENTER-SALIR.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               STOP RUN
+           ELSE
+               GO TO EXIT-ENTER-SALIR.
+
+       END PROGRAM BANK4.
