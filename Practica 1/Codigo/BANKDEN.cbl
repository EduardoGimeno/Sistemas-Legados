@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKDEN.
+
+      *    Subprograma compartido de recuento de billetes. BANK5 lo llama
+      *    tras cada ingreso para acumular en denominaciones.ubd cuantos
+      *    billetes de 10/20/50 ha tragado la maquina; BANK8 lo llama una
+      *    vez al dia para leer esos totales y dejarlos a cero, igual que
+      *    un arqueo de caja se lee y se reinicia para el dia siguiente.
+      *    Sigue el mismo reparto de modos que BANKPOST: "A" acumula,
+      *    "L" lista el acumulado y lo pone a cero.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DENOMINACIONES ASSIGN TO "denominaciones.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEN-TIPO
+           FILE STATUS IS FSD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DENOMINACIONES.
+           COPY DENOMREG.
+
+       WORKING-STORAGE SECTION.
+       77 FSD                       PIC  X(2).
+       77 DEN-TIPO-ACTUAL                   PIC  9(2).
+       77 DEN-DELTA                  PIC S9(9).
+       77 DEN-TOTAL                  PIC  9(9).
+       77 DEN-REGISTRO-NUEVO         PIC  X(1).
+
+       LINKAGE SECTION.
+       77 BD-MODO                   PIC  X(1).
+           88 BD-MODO-ACUMULAR      VALUE "A".
+           88 BD-MODO-LISTAR        VALUE "L".
+       77 BD-CANT10                 PIC  9(7).
+       77 BD-CANT20                 PIC  9(7).
+       77 BD-CANT50                 PIC  9(7).
+       77 BD-RESULTADO              PIC  9(1).
+
+       PROCEDURE DIVISION USING BD-MODO, BD-CANT10, BD-CANT20, BD-CANT50,
+               BD-RESULTADO.
+       INICIO.
+           MOVE 0 TO BD-RESULTADO.
+
+           OPEN I-O DENOMINACIONES.
+           IF FSD = "35"
+               OPEN OUTPUT DENOMINACIONES
+               CLOSE DENOMINACIONES
+               OPEN I-O DENOMINACIONES.
+           IF FSD <> "00"
+               MOVE 1 TO BD-RESULTADO
+               GO TO FIN-PROGRAMA.
+
+           IF BD-MODO-ACUMULAR
+               MOVE 10 TO DEN-TIPO-ACTUAL
+               MOVE BD-CANT10 TO DEN-DELTA
+               PERFORM ACTUALIZAR-TIPO THRU ACTUALIZAR-TIPO-FIN
+
+               MOVE 20 TO DEN-TIPO-ACTUAL
+               MOVE BD-CANT20 TO DEN-DELTA
+               PERFORM ACTUALIZAR-TIPO THRU ACTUALIZAR-TIPO-FIN
+
+               MOVE 50 TO DEN-TIPO-ACTUAL
+               MOVE BD-CANT50 TO DEN-DELTA
+               PERFORM ACTUALIZAR-TIPO THRU ACTUALIZAR-TIPO-FIN
+           ELSE
+               MOVE 10 TO DEN-TIPO-ACTUAL
+               PERFORM LEER-Y-RESET THRU LEER-Y-RESET-FIN
+               MOVE DEN-TOTAL TO BD-CANT10
+
+               MOVE 20 TO DEN-TIPO-ACTUAL
+               PERFORM LEER-Y-RESET THRU LEER-Y-RESET-FIN
+               MOVE DEN-TOTAL TO BD-CANT20
+
+               MOVE 50 TO DEN-TIPO-ACTUAL
+               PERFORM LEER-Y-RESET THRU LEER-Y-RESET-FIN
+               MOVE DEN-TOTAL TO BD-CANT50
+           END-IF.
+
+           CLOSE DENOMINACIONES.
+           GO TO FIN-PROGRAMA.
+
+       ACTUALIZAR-TIPO.
+           MOVE DEN-TIPO-ACTUAL TO DEN-TIPO.
+           READ DENOMINACIONES
+               INVALID KEY
+                   MOVE "N" TO DEN-REGISTRO-NUEVO
+                   MOVE 0 TO DEN-CANTIDAD
+               NOT INVALID KEY
+                   MOVE "S" TO DEN-REGISTRO-NUEVO
+           END-READ.
+
+           ADD DEN-DELTA TO DEN-CANTIDAD.
+           MOVE DEN-TIPO-ACTUAL TO DEN-TIPO.
+
+           IF DEN-REGISTRO-NUEVO = "N"
+               WRITE DENOM-REG INVALID KEY MOVE 1 TO BD-RESULTADO
+           ELSE
+               REWRITE DENOM-REG INVALID KEY MOVE 1 TO BD-RESULTADO
+           END-IF.
+       ACTUALIZAR-TIPO-FIN.
+           CONTINUE.
+
+       LEER-Y-RESET.
+           MOVE DEN-TIPO-ACTUAL TO DEN-TIPO.
+           MOVE 0 TO DEN-TOTAL.
+           READ DENOMINACIONES
+               INVALID KEY
+                   MOVE "N" TO DEN-REGISTRO-NUEVO
+               NOT INVALID KEY
+                   MOVE "S" TO DEN-REGISTRO-NUEVO
+                   MOVE DEN-CANTIDAD TO DEN-TOTAL
+           END-READ.
+
+           MOVE DEN-TIPO-ACTUAL TO DEN-TIPO.
+           MOVE 0 TO DEN-CANTIDAD.
+
+           IF DEN-REGISTRO-NUEVO = "N"
+               WRITE DENOM-REG INVALID KEY MOVE 1 TO BD-RESULTADO
+           ELSE
+               REWRITE DENOM-REG INVALID KEY MOVE 1 TO BD-RESULTADO
+           END-IF.
+       LEER-Y-RESET-FIN.
+           CONTINUE.
+
+       FIN-PROGRAMA.
+           EXIT PROGRAM.
+
+       END PROGRAM BANKDEN.
