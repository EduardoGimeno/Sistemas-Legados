@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK10.
+
+      *    Batch mensual: recorre todas las tarjetas de tarjetas.ubd,
+      *    consulta el saldo actual de cada una por BANKPOST (igual
+      *    que BANK5 en CONSULTA-SALDO-USUARIO) y, si es positivo y
+      *    todavia no se ha abonado este mes, liquida el interes del
+      *    mes en curso como un movimiento EJECUTADO mas.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO "tarjetas.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT F-MOVIMIENTOS ASSIGN TO "movimientos.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS.
+           COPY TARJREG.
+
+       FD F-MOVIMIENTOS.
+           COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       77 FST                        PIC  X(2).
+       77 FSM                        PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO                PIC  9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS              PIC  9(2).
+               10 MINUTOS            PIC  9(2).
+               10 SEGUNDOS           PIC  9(2).
+               10 MILISEGUNDOS       PIC  9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       77 MSJ-INTERES                 PIC  X(35)
+           VALUE "Abono de intereses".
+
+       77 TASA-INTERES-MENSUAL        PIC  9V9(4) VALUE 0.0025.
+
+       77 MAX-TARJETAS                PIC  9(5) VALUE 2000.
+       01 TABLA-TARJETAS.
+           05 TARJETA-LISTA OCCURS 2000 TIMES
+               PIC 9(16).
+       77 NUM-TARJETAS                PIC  9(5) VALUE 0.
+       77 IDX                         PIC  9(5) VALUE 0.
+       77 NUM-LIQUIDADAS              PIC  9(5) VALUE 0.
+
+       77 TARJETA-ACTUAL              PIC  9(16).
+       77 TARJETA-BUSCADA             PIC  9(16).
+
+       77 CENT-SALDO                  PIC S9(11).
+       77 CENT-INTERES                PIC S9(11).
+
+       77 YA-LIQUIDADO                PIC  9(1).
+           88 LIQUIDADO-ESTE-MES        VALUE 1.
+
+       77 DEBUG                       PIC  9(2).
+
+       77 BP2-MODO                    PIC  X(1).
+       77 BP2-TNUM                    PIC  9(16).
+       77 BP2-DELTA-CENT              PIC S9(11).
+       77 BP2-MOV-NUM                 PIC  9(35).
+       77 BP2-SALDO-ENT               PIC S9(9).
+       77 BP2-SALDO-DEC               PIC  9(2).
+       77 BP2-RESULTADO               PIC  9(1).
+
+       77 LOG-PROGRAMA                PIC  X(8) VALUE "BANK10".
+       77 LOG-PARRAFO                 PIC  X(20).
+       77 LOG-FICHERO                 PIC  X(12).
+       77 LOG-STATUS                  PIC  X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BANK10 - Devengo mensual de intereses".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM ENCONTRAR-TARJETAS.
+           PERFORM PROCESAR-TARJETAS VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-TARJETAS.
+
+           DISPLAY "BANK10 - Tarjetas liquidadas: " NUM-LIQUIDADAS.
+
+           STOP RUN.
+
+       ENCONTRAR-TARJETAS.
+           MOVE 0 TO NUM-TARJETAS.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               MOVE 1 TO DEBUG
+               MOVE "ENCONTRAR-TARJETAS" TO LOG-PARRAFO
+               MOVE "TARJETAS"           TO LOG-FICHERO
+               MOVE FST                  TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               STOP RUN.
+
+       ENCONTRAR-TARJETAS-READ.
+           READ TARJETAS NEXT RECORD AT END
+               GO TO ENCONTRAR-TARJETAS-FIN.
+
+           IF NUM-TARJETAS < MAX-TARJETAS
+               ADD 1 TO NUM-TARJETAS
+               MOVE TNUM-E TO TARJETA-LISTA(NUM-TARJETAS)
+           ELSE
+               DISPLAY "BANK10 - Aviso: tabla llena, se omite "
+                   "la tarjeta " TNUM-E
+           END-IF.
+
+           GO TO ENCONTRAR-TARJETAS-READ.
+
+       ENCONTRAR-TARJETAS-FIN.
+           CLOSE TARJETAS.
+
+       PROCESAR-TARJETAS.
+           MOVE TARJETA-LISTA(IDX) TO TARJETA-ACTUAL.
+
+           MOVE TARJETA-ACTUAL TO TARJETA-BUSCADA.
+           PERFORM YA-LIQUIDADO-ESTE-MES.
+           IF LIQUIDADO-ESTE-MES
+               GO TO PROCESAR-TARJETAS-FIN.
+
+           MOVE "S" TO BP2-MODO.
+           MOVE TARJETA-ACTUAL TO BP2-TNUM.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 2 TO DEBUG
+               MOVE "PROCESAR-TARJETAS" TO LOG-PARRAFO
+               MOVE "BANKPOST"          TO LOG-FICHERO
+               MOVE "99"                TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO PROCESAR-TARJETAS-FIN.
+
+           COMPUTE CENT-SALDO = (BP2-SALDO-ENT * 100) + BP2-SALDO-DEC.
+           IF CENT-SALDO NOT > 0
+               GO TO PROCESAR-TARJETAS-FIN.
+
+           COMPUTE CENT-INTERES ROUNDED =
+               CENT-SALDO * TASA-INTERES-MENSUAL.
+           IF CENT-INTERES NOT > 0
+               GO TO PROCESAR-TARJETAS-FIN.
+
+           PERFORM LIQUIDAR-INTERES.
+
+           ADD 1 TO NUM-LIQUIDADAS.
+
+       PROCESAR-TARJETAS-FIN.
+           CONTINUE.
+
+      *    ?Ya se abono el interes de este mes para esta tarjeta? Se
+      *    detecta buscando un movimiento EJECUTADO de la tarjeta con
+      *    el concepto de intereses y el mes y ano de hoy.
+       YA-LIQUIDADO-ESTE-MES.
+           MOVE 0 TO YA-LIQUIDADO.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE F-MOVIMIENTOS
+               GO TO YA-LIQUIDADO-ESTE-MES-FIN.
+           IF FSM <> 00
+               MOVE 3 TO DEBUG
+               MOVE "YA-LIQUIDADO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"  TO LOG-FICHERO
+               MOVE FSM            TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO YA-LIQUIDADO-ESTE-MES-FIN.
+
+           MOVE 0 TO MOV-NUM.
+
+       YA-LIQUIDADO-ESTE-MES-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO YA-LIQUIDADO-ESTE-MES-CLOSE.
+
+           IF MOV-TARJETA = TARJETA-BUSCADA
+               AND MOV-EJECUTADO
+               AND MOV-CONCEPTO = MSJ-INTERES
+               AND MOV-MES = MES
+               AND MOV-ANO = ANO
+                   MOVE 1 TO YA-LIQUIDADO.
+
+           GO TO YA-LIQUIDADO-ESTE-MES-READ.
+
+       YA-LIQUIDADO-ESTE-MES-CLOSE.
+           CLOSE F-MOVIMIENTOS.
+
+       YA-LIQUIDADO-ESTE-MES-FIN.
+           CONTINUE.
+
+       LIQUIDAR-INTERES.
+           MOVE "N" TO BP2-MODO.
+           MOVE TARJETA-ACTUAL TO BP2-TNUM.
+           MOVE CENT-INTERES TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 4 TO DEBUG
+               MOVE "LIQUIDAR-INTERES" TO LOG-PARRAFO
+               MOVE "BANKPOST"         TO LOG-FICHERO
+               MOVE "99"               TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO LIQUIDAR-INTERES-FIN.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           IF FSM <> 00
+               MOVE 4 TO DEBUG
+               MOVE "LIQUIDAR-INTERES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO LIQUIDAR-INTERES-FIN.
+
+           MOVE BP2-MOV-NUM     TO MOV-NUM.
+           MOVE TARJETA-ACTUAL  TO MOV-TARJETA.
+           MOVE ANO             TO MOV-ANO.
+           MOVE MES             TO MOV-MES.
+           MOVE DIA             TO MOV-DIA.
+           MOVE HORAS           TO MOV-HOR.
+           MOVE MINUTOS         TO MOV-MIN.
+           MOVE SEGUNDOS        TO MOV-SEG.
+           DIVIDE CENT-INTERES BY 100 GIVING MOV-IMPORTE-ENT
+               REMAINDER MOV-IMPORTE-DEC.
+           MOVE MSJ-INTERES     TO MOV-CONCEPTO.
+           MOVE BP2-SALDO-ENT   TO MOV-SALDOPOS-ENT.
+           MOVE BP2-SALDO-DEC   TO MOV-SALDOPOS-DEC.
+           MOVE 0               TO MOV-CONTRAPARTIDA.
+           MOVE SPACES          TO MOV-REFERENCIA.
+           MOVE 0               TO MOV-NUM-PAR.
+           SET MOV-EJECUTADO TO TRUE.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 5 TO DEBUG
+               MOVE "LIQUIDAR-INTERES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"      TO LOG-FICHERO
+               MOVE FSM                TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+           CLOSE F-MOVIMIENTOS.
+
+       LIQUIDAR-INTERES-FIN.
+           CONTINUE.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN.
+
+       ERROR-FICHERO.
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           DISPLAY "BANK10 - Error de fichero. FST=" FST " FSM=" FSM
+               " DEBUG=" DEBUG.
+
+       END PROGRAM BANK10.
