@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKPIN.
+
+      *    Subprograma compartido de control de PIN / bloqueo de
+      *    tarjeta, comun a BANK0, BANK5, BANK6, BANK7 y BANK9.
+      *
+      *    BP-MODO = "C": solo comprueba si la tarjeta ya esta
+      *       bloqueada (IINTENTOS = 0), sin pedir PIN. Lo llaman al
+      *       principio los programas a los que ya se les pasa TNUM
+      *       autenticado, por si la tarjeta se bloqueo entre medias.
+      *    BP-MODO = "V": verifica el PIN tecleado contra tarjetas.ubd
+      *       y actualiza intentos.ubd (lo usa BANK0 al autenticar, y
+      *       BANK9 al pedir la clave actual antes de cambiarla).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+           COPY TARJREG.
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+           COPY INTREG.
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC  X(2).
+       77 FSI                       PIC  X(2).
+
+       LINKAGE SECTION.
+       77 BP-MODO                   PIC  X(1).
+           88 BP-MODO-COMPROBAR       VALUE "C".
+           88 BP-MODO-VERIFICAR       VALUE "V".
+       77 BP-TNUM                   PIC  9(16).
+       77 BP-PIN                    PIC  9(4).
+       77 BP-RESULTADO              PIC  9(1).
+           88 BP-OK                   VALUE 0.
+           88 BP-PIN-INCORRECTO       VALUE 1.
+           88 BP-BLOQUEADA            VALUE 2.
+           88 BP-ERROR-FICHERO        VALUE 3.
+       77 BP-INTENTOS-RESTANTES     PIC  9(1).
+
+       PROCEDURE DIVISION USING BP-MODO, BP-TNUM, BP-PIN, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
+       INICIO.
+           MOVE 0 TO BP-RESULTADO.
+           MOVE 3 TO BP-INTENTOS-RESTANTES.
+
+           IF BP-MODO-VERIFICAR
+               GO TO VERIFICAR-PIN.
+
+           GO TO COMPROBAR-BLOQUEO.
+
+       COMPROBAR-BLOQUEO.
+           OPEN INPUT INTENTOS.
+           IF FSI <> 00
+               SET BP-ERROR-FICHERO TO TRUE
+               GO TO FIN-PROGRAMA.
+
+           MOVE BP-TNUM TO INUM.
+           READ INTENTOS INVALID KEY
+               SET BP-ERROR-FICHERO TO TRUE
+               CLOSE INTENTOS
+               GO TO FIN-PROGRAMA.
+
+           MOVE IINTENTOS TO BP-INTENTOS-RESTANTES.
+           IF IINTENTOS = 0
+               SET BP-BLOQUEADA TO TRUE.
+
+           CLOSE INTENTOS.
+           GO TO FIN-PROGRAMA.
+
+       VERIFICAR-PIN.
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               SET BP-ERROR-FICHERO TO TRUE
+               GO TO FIN-PROGRAMA.
+
+           MOVE BP-TNUM TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               SET BP-ERROR-FICHERO TO TRUE
+               CLOSE TARJETAS
+               GO TO FIN-PROGRAMA.
+
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               SET BP-ERROR-FICHERO TO TRUE
+               GO TO FIN-PROGRAMA.
+
+           MOVE BP-TNUM TO INUM.
+           READ INTENTOS INVALID KEY
+               SET BP-ERROR-FICHERO TO TRUE
+               CLOSE INTENTOS
+               GO TO FIN-PROGRAMA.
+
+           IF IINTENTOS = 0
+               SET BP-BLOQUEADA TO TRUE
+               MOVE 0 TO BP-INTENTOS-RESTANTES
+               CLOSE INTENTOS
+               GO TO FIN-PROGRAMA.
+
+           IF BP-PIN = TPIN-E
+               MOVE 3 TO IINTENTOS
+               MOVE 3 TO BP-INTENTOS-RESTANTES
+               SET BP-OK TO TRUE
+               REWRITE INTENTOSREG INVALID KEY
+                   SET BP-ERROR-FICHERO TO TRUE
+               CLOSE INTENTOS
+               GO TO FIN-PROGRAMA.
+
+           SUBTRACT 1 FROM IINTENTOS.
+           MOVE IINTENTOS TO BP-INTENTOS-RESTANTES.
+           IF IINTENTOS = 0
+               SET BP-BLOQUEADA TO TRUE
+           ELSE
+               SET BP-PIN-INCORRECTO TO TRUE.
+
+           REWRITE INTENTOSREG INVALID KEY
+               SET BP-ERROR-FICHERO TO TRUE.
+           CLOSE INTENTOS.
+
+       FIN-PROGRAMA.
+           EXIT PROGRAM.
+
+       END PROGRAM BANKPIN.
