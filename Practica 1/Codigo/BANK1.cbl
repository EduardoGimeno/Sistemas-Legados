@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK1.
+
+      *    Batch nocturno: ejecuta las transferencias Puntuales que
+      *    BANK6 dejo programadas (MOV-ESTADO = "P") y cuya fecha ya
+      *    ha llegado, liquidando el cargo y el abono tal como lo
+      *    habria hecho BANK6 si HOY hubiera valido 1 en su momento.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO "movimientos.ubd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS.
+           COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES                PIC  9(2).
+               10 DIA                PIC  9(2).
+           05 HORA.
+               10 HORAS              PIC  9(2).
+               10 MINUTOS            PIC  9(2).
+               10 SEGUNDOS           PIC  9(2).
+               10 MILISEGUNDOS       PIC  9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       77 FECHA-HOY-NUM              PIC  9(8).
+       77 FECHA-MOV-NUM              PIC  9(8).
+
+       77 MSJ-ORD                    PIC  X(35) VALUE "Transferimos".
+       77 MSJ-DST                    PIC  X(35) VALUE "Nos transfieren".
+
+       77 MAX-PENDIENTES             PIC  9(5) VALUE 2000.
+       01 TABLA-PENDIENTES.
+           05 PENDIENTE-MOV-NUM OCCURS 2000 TIMES
+               PIC 9(35).
+       77 NUM-PENDIENTES             PIC  9(5) VALUE 0.
+       77 IDX                        PIC  9(5) VALUE 0.
+       77 NUM-LIQUIDADAS             PIC  9(5) VALUE 0.
+
+       77 MOV-NUM-ORDEN              PIC  9(35).
+       77 MOV-NUM-PAR-ORDEN          PIC  9(35).
+       77 TARJETA-ORDEN              PIC  9(16).
+       77 TARJETA-DESTINO            PIC  9(16).
+       77 IMPORTE-ORDEN-ENT          PIC S9(7).
+       77 IMPORTE-ORDEN-DEC          PIC  9(2).
+       77 CENT-IMPORTE                PIC  9(9).
+
+       77 SALDO-ORDEN-ENT            PIC S9(9).
+       77 SALDO-ORDEN-DEC            PIC  9(2).
+       77 SALDO-DESTINO-ENT          PIC S9(9).
+       77 SALDO-DESTINO-DEC          PIC  9(2).
+
+       77 DEBUG                      PIC  9(1).
+
+       77 BP2-MODO                   PIC  X(1).
+       77 BP2-TNUM                   PIC  9(16).
+       77 BP2-DELTA-CENT             PIC S9(11).
+       77 BP2-MOV-NUM                PIC  9(35).
+       77 BP2-SALDO-ENT              PIC S9(9).
+       77 BP2-SALDO-DEC              PIC  9(2).
+       77 BP2-RESULTADO              PIC  9(1).
+
+       77 LOG-PROGRAMA               PIC  X(8) VALUE "BANK1".
+       77 LOG-PARRAFO                PIC  X(20).
+       77 LOG-FICHERO                PIC  X(12).
+       77 LOG-STATUS                 PIC  X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BANK1 - Liquidacion de transferencias puntuales".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-HOY-NUM = (ANO * 10000) + (MES * 100) + DIA.
+
+           PERFORM ENCONTRAR-PENDIENTES.
+           PERFORM PROCESAR-PENDIENTES VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-PENDIENTES.
+
+           DISPLAY "BANK1 - Transferencias liquidadas: " NUM-LIQUIDADAS.
+
+           STOP RUN.
+
+       ENCONTRAR-PENDIENTES.
+           MOVE 0 TO NUM-PENDIENTES.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE F-MOVIMIENTOS
+               GO TO ENCONTRAR-PENDIENTES-FIN.
+           IF FSM <> 00
+               MOVE 1 TO DEBUG
+               MOVE "ENCONTRAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"          TO LOG-FICHERO
+               MOVE FSM                    TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               STOP RUN.
+
+       ENCONTRAR-PENDIENTES-READ.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO ENCONTRAR-PENDIENTES-FIN.
+
+           IF MOV-PENDIENTE AND MOV-CONCEPTO = MSJ-ORD
+               COMPUTE FECHA-MOV-NUM =
+                   (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA
+               IF FECHA-MOV-NUM <= FECHA-HOY-NUM
+                   IF NUM-PENDIENTES < MAX-PENDIENTES
+                       ADD 1 TO NUM-PENDIENTES
+                       MOVE MOV-NUM TO PENDIENTE-MOV-NUM(NUM-PENDIENTES)
+                   ELSE
+                       DISPLAY "BANK1 - Aviso: tabla llena, se omite "
+                           "el movimiento " MOV-NUM
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO ENCONTRAR-PENDIENTES-READ.
+
+       ENCONTRAR-PENDIENTES-FIN.
+           CLOSE F-MOVIMIENTOS.
+
+      *    Antes de tocar ningun saldo se valida la pareja (abono)
+      *    completa: solo si ambas patas estan en orden se debita la
+      *    de orden, evitando dejar un cargo sin su abono.
+       PROCESAR-PENDIENTES.
+           MOVE PENDIENTE-MOV-NUM(IDX) TO MOV-NUM-ORDEN.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           IF FSM <> 00
+               MOVE 2 TO DEBUG
+               MOVE "PROCESAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"         TO LOG-FICHERO
+               MOVE FSM                   TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           MOVE MOV-NUM-ORDEN TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 3 TO DEBUG
+               MOVE "PROCESAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"         TO LOG-FICHERO
+               MOVE FSM                   TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           IF NOT MOV-PENDIENTE
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           MOVE MOV-TARJETA TO TARJETA-ORDEN.
+           MOVE MOV-IMPORTE-ENT TO IMPORTE-ORDEN-ENT.
+           MOVE MOV-IMPORTE-DEC TO IMPORTE-ORDEN-DEC.
+           MOVE MOV-NUM-PAR TO MOV-NUM-PAR-ORDEN.
+
+           MOVE MOV-NUM-PAR-ORDEN TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 4 TO DEBUG
+               MOVE "PROCESAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"         TO LOG-FICHERO
+               MOVE FSM                   TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           IF NOT MOV-PENDIENTE OR MOV-CONCEPTO <> MSJ-DST
+               MOVE 5 TO DEBUG
+               MOVE "PROCESAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"         TO LOG-FICHERO
+               MOVE "99"                  TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           MOVE MOV-TARJETA TO TARJETA-DESTINO.
+           CLOSE F-MOVIMIENTOS.
+
+           IF IMPORTE-ORDEN-ENT < 0
+               MULTIPLY -1 BY IMPORTE-ORDEN-ENT.
+
+           COMPUTE CENT-IMPORTE = (IMPORTE-ORDEN-ENT * 100)
+               + IMPORTE-ORDEN-DEC.
+
+           MOVE "R" TO BP2-MODO.
+           MOVE TARJETA-ORDEN TO BP2-TNUM.
+           COMPUTE BP2-DELTA-CENT = 0 - CENT-IMPORTE.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 6 TO DEBUG
+               MOVE "PROCESAR-PENDIENTES" TO LOG-PARRAFO
+               MOVE "BANKPOST"            TO LOG-FICHERO
+               MOVE "99"                  TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO PROCESAR-PENDIENTES-FIN.
+
+           MOVE BP2-SALDO-ENT TO SALDO-ORDEN-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-ORDEN-DEC.
+
+           PERFORM LIQUIDAR-ABONO.
+
+           ADD 1 TO NUM-LIQUIDADAS.
+
+       PROCESAR-PENDIENTES-FIN.
+           CONTINUE.
+
+      *    Abona la pareja. Si el abono falla tras haberse debitado ya
+      *    la pata de orden, se revierte el debito (REVERTIR-DEBITO)
+      *    para no perder el dinero y se deja constancia en BANKLOG.
+      *    Ambas patas solo se marcan EJECUTADA cuando los dos abonos
+      *    de saldo (cargo y abono) han tenido exito.
+       LIQUIDAR-ABONO.
+           COMPUTE CENT-IMPORTE =
+               (IMPORTE-ORDEN-ENT * 100) + IMPORTE-ORDEN-DEC.
+
+           MOVE "R" TO BP2-MODO.
+           MOVE TARJETA-DESTINO TO BP2-TNUM.
+           MOVE CENT-IMPORTE TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 7 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "BANKPOST"       TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               PERFORM REVERTIR-DEBITO THRU REVERTIR-DEBITO-FIN
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE BP2-SALDO-ENT TO SALDO-DESTINO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-DESTINO-DEC.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           IF FSM <> 00
+               MOVE 8 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE MOV-NUM-ORDEN TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 9 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE SALDO-ORDEN-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-ORDEN-DEC TO MOV-SALDOPOS-DEC.
+           SET MOV-EJECUTADO TO TRUE.
+           REWRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 10 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+           MOVE MOV-NUM-PAR-ORDEN TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE 11 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO
+               CLOSE F-MOVIMIENTOS
+               GO TO LIQUIDAR-ABONO-FIN.
+
+           MOVE SALDO-DESTINO-ENT TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-DESTINO-DEC TO MOV-SALDOPOS-DEC.
+           SET MOV-EJECUTADO TO TRUE.
+           REWRITE MOVIMIENTO-REG INVALID KEY
+               MOVE 12 TO DEBUG
+               MOVE "LIQUIDAR-ABONO" TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"    TO LOG-FICHERO
+               MOVE FSM              TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+           CLOSE F-MOVIMIENTOS.
+
+       LIQUIDAR-ABONO-FIN.
+           CONTINUE.
+
+      *    Repone en la cuenta de orden el importe que ya se le habia
+      *    debitado, porque el abono de la pareja no se pudo aplicar.
+       REVERTIR-DEBITO.
+           MOVE "R" TO BP2-MODO.
+           MOVE TARJETA-ORDEN TO BP2-TNUM.
+           MOVE CENT-IMPORTE TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE 13 TO DEBUG
+               MOVE "REVERTIR-DEBITO" TO LOG-PARRAFO
+               MOVE "BANKPOST"        TO LOG-FICHERO
+               MOVE "99"              TO LOG-STATUS
+               PERFORM ERROR-FICHERO.
+
+       REVERTIR-DEBITO-FIN.
+           CONTINUE.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN.
+
+       ERROR-FICHERO.
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           DISPLAY "BANK1 - Error de fichero. FSM=" FSM
+               " DEBUG=" DEBUG.
+
+       END PROGRAM BANK1.
