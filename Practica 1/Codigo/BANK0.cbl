@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK0.
+
+      *    Dispatcher principal. Lee la tarjeta y el PIN, los valida
+      *    contra tarjetas.ubd/intentos.ubd a traves de BANKPIN (modo
+      *    "V"), y a partir de ahi ofrece el menu de sesion que llama
+      *    a BANK5 (ingreso), BANK6 (transferencia), BANK7 (reintegro)
+      *    y BANK9 (cambio de PIN), todos ellos invocados con la
+      *    tarjeta ya autenticada.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY BLANK ZERO   PIC    9(4).
+
+       77 TNUM-SESION               PIC   9(16).
+       77 ELECCION-MENU             PIC    9(1).
+
+       77 BP-MODO                   PIC    X(1) VALUE "V".
+       77 BP-PIN                    PIC    9(4).
+       77 BP-RESULTADO              PIC    9(1).
+       77 BP-INTENTOS-RESTANTES     PIC    9(1).
+
+       77 LOG-PROGRAMA              PIC    X(8) VALUE "BANK0".
+       77 LOG-PARRAFO               PIC    X(20).
+       77 LOG-FICHERO               PIC    X(12).
+       77 LOG-STATUS                PIC    X(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-LOGIN.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 50 PIC 9(16) USING TNUM-SESION.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 50 PIC 9(4) USING BP-PIN.
+
+       01 ENTRADA-ELECCION.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 18 COL 50 PIC 9(1) USING ELECCION-MENU.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           INITIALIZE TNUM-SESION.
+           INITIALIZE BP-PIN.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 3.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COL 32.
+           DISPLAY "-" LINE 4 COL 34.
+           DISPLAY MES LINE 4 COL 35.
+           DISPLAY "-" LINE 4 COL 37.
+           DISPLAY ANO LINE 4 COL 38.
+           DISPLAY HORAS LINE 4 COL 44.
+           DISPLAY ":" LINE 4 COL 46.
+           DISPLAY MINUTOS LINE 4 COL 47.
+
+       PANTALLA-LOGIN.
+           INITIALIZE TNUM-SESION.
+           INITIALIZE BP-PIN.
+
+           DISPLAY "Introduzca su tarjeta:" LINE 12 COL 19.
+           DISPLAY "Introduzca su clave:" LINE 14 COL 19.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 2.
+           DISPLAY "ESC - Salir" LINE 24 COL 66.
+
+           ACCEPT ENTRADA-LOGIN ON EXCEPTION
+           IF ESC-PRESSED
+               GO TO FIN-SESION
+           ELSE
+               GO TO PANTALLA-LOGIN.
+
+           CALL "BANKPIN" USING BP-MODO, TNUM-SESION, BP-PIN,
+               BP-RESULTADO, BP-INTENTOS-RESTANTES.
+
+           IF BP-RESULTADO = 3
+               MOVE "PANTALLA-LOGIN" TO LOG-PARRAFO
+               MOVE "BANKPIN"        TO LOG-FICHERO
+               MOVE "99"             TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO TARJETA-BLOQUEADA.
+           IF BP-RESULTADO = 1
+               GO TO PIN-ERR.
+
+       MENU-PRINCIPAL.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "1 - Ingresar efectivo" LINE 10 COL 19.
+           DISPLAY "2 - Realizar transferencia" LINE 12 COL 19.
+           DISPLAY "3 - Retirar efectivo" LINE 14 COL 19.
+           DISPLAY "4 - Cambiar clave de acceso" LINE 16 COL 19.
+           DISPLAY "Elija una opcion:" LINE 18 COL 19.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COL 2.
+           DISPLAY "ESC - Finalizar sesion" LINE 24 COL 66.
+
+           INITIALIZE ELECCION-MENU.
+
+           ACCEPT ENTRADA-ELECCION ON EXCEPTION
+           IF ESC-PRESSED
+               GO TO FIN-SESION
+           ELSE
+               GO TO MENU-PRINCIPAL.
+
+           IF ELECCION-MENU = 1
+               CALL "BANK5" USING TNUM-SESION
+               GO TO MENU-PRINCIPAL.
+           IF ELECCION-MENU = 2
+               CALL "BANK6" USING TNUM-SESION
+               GO TO MENU-PRINCIPAL.
+           IF ELECCION-MENU = 3
+               CALL "BANK7" USING TNUM-SESION
+               GO TO MENU-PRINCIPAL.
+           IF ELECCION-MENU = 4
+               CALL "BANK9" USING TNUM-SESION
+               GO TO MENU-PRINCIPAL.
+
+           GO TO MENU-PRINCIPAL.
+
+       FIN-SESION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Gracias por utilizar UnizarBank" LINE 12 COL 24.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+           GO TO EXIT-ENTER.
+
+       TARJETA-BLOQUEADA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta esta bloqueada" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COL 2.
+           GO TO EXIT-ENTER.
+
+       PIN-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El pin introducido es incorrecto" LINE 10 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Le quedan " LINE 12 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY BP-INTENTOS-RESTANTES LINE 12 COL 35
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY " intentos" LINE 12 COL 36
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 2.
+
+       PIN-ERR-ENTER.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               GO TO PANTALLA-LOGIN
+           ELSE
+               GO TO PIN-ERR-ENTER.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY
+           IF ENTER-PRESSED
+               STOP RUN
+           ELSE
+               GO TO EXIT-ENTER.
+
+       END PROGRAM BANK0.
