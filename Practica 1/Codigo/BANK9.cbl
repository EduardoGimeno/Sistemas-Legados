@@ -14,31 +14,15 @@
            RECORD KEY IS TNUM-E
            FILE STATUS IS FST.
 
-           SELECT INTENTOS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS INUM
-           FILE STATUS IS FSI.
-
        DATA DIVISION.
        FILE SECTION.
        FD TARJETAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TARJETAREG.
-           02 TNUM-E    PIC 9(16).
-           02 TPIN-E    PIC  9(4).
-
-       FD INTENTOS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "intentos.ubd".
-       01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).
+           COPY TARJREG.
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
-       77 FSI                      PIC  X(2).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -74,7 +58,15 @@
        77 PIN-ACTUAL               PIC  9(4).
        77 PIN-NUEVO                PIC  9(4).
        77 PIN-NUEVO-II             PIC  9(4).
-       77 INTENTOS-CUENTA          PIC  9(1).
+
+       77 BP-MODO                  PIC  X(1).
+       77 BP-RESULTADO             PIC  9(1).
+       77 BP-INTENTOS-RESTANTES    PIC  9(1).
+
+       77 LOG-PROGRAMA             PIC  X(8) VALUE "BANK9".
+       77 LOG-PARRAFO              PIC  X(20).
+       77 LOG-FICHERO              PIC  X(12).
+       77 LOG-STATUS               PIC  X(2).
 
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
@@ -95,17 +87,29 @@
                LINE 16 COL 56 PIC 9(4) USING PIN-NUEVO-II.
 
        PROCEDURE DIVISION USING TNUM.
-       INICIO.
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+       VERIFICAR-TARJETA.
+           MOVE "C" TO BP-MODO.
+           CALL "BANKPIN" USING BP-MODO, TNUM, PIN-ACTUAL, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
+           IF BP-RESULTADO = 3
+               MOVE "VERIFICAR-TARJETA" TO LOG-PARRAFO
+               MOVE "BANKPIN"           TO LOG-FICHERO
+               MOVE "99"                TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO TARJETA-BLOQUEADA.
 
+       INICIO.
            INITIALIZE PIN-ACTUAL.
            INITIALIZE PIN-NUEVO.
            INITIALIZE PIN-NUEVO-II.
-           INITIALIZE INTENTOS-CUENTA.
-
-           MOVE 3 TO INTENTOS-CUENTA.
+           INITIALIZE LOG-PARRAFO.
+           INITIALIZE LOG-FICHERO.
+           INITIALIZE LOG-STATUS.
 
        IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
            DISPLAY BLANK-SCREEN.
            DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
                WITH FOREGROUND-COLOR IS 3.
@@ -136,27 +140,43 @@
            ELSE
                GO TO CAMBIO-PIN.
 
-           IF INTENTOS-CUENTA = 0
-               GO TO INTENTOS-ERR.
-               
-           OPEN I-O TARJETAS.
-           IF FST <> 00
-               GO TO PSYS-ERR.
-           
-           MOVE TNUM TO TNUM-E.
-           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+           MOVE "V" TO BP-MODO.
+           CALL "BANKPIN" USING BP-MODO, TNUM, PIN-ACTUAL, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
 
-           IF PIN-ACTUAL <> TPIN-E
+           IF BP-RESULTADO = 3
+               MOVE "CAMBIO-PIN" TO LOG-PARRAFO
+               MOVE "BANKPIN"    TO LOG-FICHERO
+               MOVE "99"         TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO INTENTOS-ERR.
+           IF BP-RESULTADO = 1
                GO TO PIN-ERR.
-           
-           IF INTENTOS-CUENTA <> 3
-               MOVE 3 TO INTENTOS-CUENTA.
 
            IF PIN-NUEVO <> PIN-NUEVO-II
                GO TO CLAVES-DISTINTAS-ERR.
 
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               MOVE "CAMBIO-PIN" TO LOG-PARRAFO
+               MOVE "TARJETAS"   TO LOG-FICHERO
+               MOVE FST          TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               MOVE "CAMBIO-PIN" TO LOG-PARRAFO
+               MOVE "TARJETAS"   TO LOG-FICHERO
+               MOVE FST          TO LOG-STATUS
+               GO TO PSYS-ERR.
+
            MOVE PIN-NUEVO TO TPIN-E.
-           REWRITE TARJETAREG INVALID KEY GO TO PSYS-ERR.
+           REWRITE TARJETAREG INVALID KEY
+               MOVE "CAMBIO-PIN" TO LOG-PARRAFO
+               MOVE "TARJETAS"   TO LOG-FICHERO
+               MOVE FST          TO LOG-STATUS
+               GO TO PSYS-ERR.
            CLOSE TARJETAS.
 
        EXITO-CAMBIO.
@@ -172,6 +192,9 @@
        PSYS-ERR.
            CLOSE TARJETAS.
 
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 09 COL 25
                WITH FOREGROUND-COLOR IS WHITE
@@ -189,8 +212,6 @@
                GO TO EXIT-ENTER.
 
        CLAVES-DISTINTAS-ERR.
-           CLOSE TARJETAS.
-
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "La clave nueva no coincide con la repetida" 
                LINE 10 COL 25
@@ -224,35 +245,18 @@
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Enter - Aceptar" LINE 24 COL 2.
 
-           OPEN I-O INTENTOS.
-           IF FSI <> 00
-              GO TO PSYS-ERR.
-
-           MOVE TNUM-E TO INUM.
-
-           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
-
-           MOVE INTENTOS-CUENTA TO IINTENTOS.
-
-           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
-
-           CLOSE INTENTOS.
-           
            GO TO EXIT-ENTER.
 
        PIN-ERR.
-           CLOSE TARJETAS.
-
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
-           SUBTRACT 1 FROM INTENTOS-CUENTA.
            DISPLAY "El pin introducido es incorrecto" LINE 10 COL 25
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Le quedan " LINE 12 COL 25
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-           DISPLAY INTENTOS-CUENTA LINE 12 COL 35
+           DISPLAY BP-INTENTOS-RESTANTES LINE 12 COL 35
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
            DISPLAY " intentos" LINE 12 COL 36
@@ -267,5 +271,18 @@
            ELSE
                GO TO PIN-ERR-ENTER.
 
+       TARJETA-BLOQUEADA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Esta tarjeta esta bloqueada" LINE 09 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 2.
+
+           GO TO EXIT-ENTER.
+
        END PROGRAM BANK9.
 
