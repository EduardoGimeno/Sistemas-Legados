@@ -14,28 +14,23 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT F-RECIBOS ASSIGN TO "recibos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSR.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM               PIC  9(35).
-           02 MOV-TARJETA           PIC  9(16).
-           02 MOV-ANO               PIC   9(4).
-           02 MOV-MES               PIC   9(2).
-           02 MOV-DIA               PIC   9(2).
-           02 MOV-HOR               PIC   9(2).
-           02 MOV-MIN               PIC   9(2).
-           02 MOV-SEG               PIC   9(2).
-           02 MOV-IMPORTE-ENT       PIC  S9(7).
-           02 MOV-IMPORTE-DEC       PIC   9(2).
-           02 MOV-CONCEPTO          PIC  X(35).
-           02 MOV-SALDOPOS-ENT      PIC  S9(9).
-           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           COPY MOVREC.
+
+       FD F-RECIBOS.
+           COPY RECIBOREG.
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSR                       PIC   X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -66,9 +61,6 @@
            88 DOWN-ARROW-PRESSED  VALUE   2004.
            88 ESC-PRESSED         VALUE   2005.
 
-       77 LAST-USER-MOV-NUM        PIC   9(35).
-       77 LAST-MOV-NUM             PIC   9(35).
-
 	   77 BILLETE10-USUARIO        PIC    9(2).
        77 BILLETE20-USUARIO        PIC    9(2).
        77 BILLETE50-USUARIO        PIC    9(2).									   
@@ -83,6 +75,30 @@
        77 CON                      PIC   X(35) VALUE "Ingreso".
        77 PRESSED-KEY BLANK ZERO   PIC    9(1).
 
+       77 BP-MODO                  PIC    X(1) VALUE "C".
+       77 BP-PIN                   PIC    9(4) VALUE 0.
+       77 BP-RESULTADO             PIC    9(1).
+       77 BP-INTENTOS-RESTANTES    PIC    9(1).
+
+       77 BP2-MODO                  PIC   X(1).
+       77 BP2-TNUM                  PIC   9(16).
+       77 BP2-DELTA-CENT            PIC S9(11).
+       77 BP2-MOV-NUM               PIC   9(35).
+       77 BP2-SALDO-ENT             PIC  S9(9).
+       77 BP2-SALDO-DEC             PIC   9(2).
+       77 BP2-RESULTADO             PIC   9(1).
+
+       77 LOG-PROGRAMA              PIC   X(8) VALUE "BANK5".
+       77 LOG-PARRAFO               PIC   X(20).
+       77 LOG-FICHERO               PIC   X(12).
+       77 LOG-STATUS                PIC   X(2).
+
+       77 BD-MODO                   PIC   X(1).
+       77 BD-CANT10                 PIC   9(7).
+       77 BD-CANT20                 PIC   9(7).
+       77 BD-CANT50                 PIC   9(7).
+       77 BD-RESULTADO              PIC   9(1).
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
 
@@ -113,6 +129,17 @@
            05 FILLER LINE 11 COL 56 VALUE "EUR".
 
        PROCEDURE DIVISION USING TNUM.
+       VERIFICAR-TARJETA.
+           CALL "BANKPIN" USING BP-MODO, TNUM, BP-PIN, BP-RESULTADO,
+               BP-INTENTOS-RESTANTES.
+           IF BP-RESULTADO = 3
+               MOVE "VERIFICAR-TARJETA" TO LOG-PARRAFO
+               MOVE "BANKPIN"           TO LOG-FICHERO
+               MOVE "99"                TO LOG-STATUS
+               GO TO PSYS-ERR.
+           IF BP-RESULTADO = 2
+               GO TO TARJETA-BLOQUEADA.
+
        IMPRIMIR-CABECERA.
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
 
@@ -131,75 +158,26 @@
            DISPLAY ":" LINE 4 COL 46.
            DISPLAY MINUTOS LINE 4 COL 47.
 
-       CONSULTA-ULTIMO-MOVIMIENTO.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM = 35
-               OPEN OUTPUT F-MOVIMIENTOS
-               IF FSM = 0
-                   GO TO CONSULTA-ULTIMO-MOVIMIENTO
-               ELSE
-                   GO TO CONSULTA-ULTIMO-MOVIMIENTO
-           ELSE
-               IF FSM <> 00
-                   GO TO PSYS-ERR.
-
-           INITIALIZE CENT-ACUMULADOR.
-
-           MOVE 0 TO LAST-MOV-NUM.
-
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
-
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
-
-           GO TO LEER-ULTIMO-MOV-READ.
-
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
-
        CONSULTA-SALDO-USUARIO SECTION.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
-               GO TO PSYS-ERR.
-
-           MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
-
-       LECTURA-MOV-USER.
-           READ F-MOVIMIENTOS NEXT RECORD
-              AT END GO LAST-USER-MOV-FOUND.
-
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
-              GO LECTURA-MOV-USER.
-
-       LAST-USER-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
-
-           IF LAST-USER-MOV-NUM = 0 THEN
-               MOVE 0 TO SALDO-USUARIO-ENT
-               MOVE 0 TO SALDO-USUARIO-DEC
-               MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-INGRESO
-           END-IF.
-
-           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           INITIALIZE CENT-ACUMULADOR.
 
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+           MOVE "S" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           MOVE 0 TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE "CONSULTA-SALDO"   TO LOG-PARRAFO
+               MOVE "BANKPOST"         TO LOG-FICHERO
+               MOVE "99"               TO LOG-STATUS
                GO TO PSYS-ERR.
 
-           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
-
-           MOVE MOV-SALDOPOS-ENT TO SALDO-USUARIO-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-USUARIO-DEC.
+           MOVE BP2-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-USUARIO-DEC.
            COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
                                      + SALDO-USUARIO-DEC.
 
-           CLOSE F-MOVIMIENTOS.
-
        PANTALLA-INGRESO SECTION.
            INITIALIZE EURENT-USUARIO.
            INITIALIZE EURDEC-USUARIO.
@@ -232,24 +210,29 @@
            ADD CENT-IMPOR-USER TO CENT-ACUMULADOR.
 
        INSERTAR-MOVIMIENTO SECTION.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
-              GO TO PSYS-ERR.
-
-           ADD CENT-IMPOR-USER TO CENT-SALDO-USER
-               ON SIZE ERROR GO TO PSYS-ERR.
-           COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
-               TO SALDO-USUARIO-DEC.
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           MOVE "N" TO BP2-MODO.
+           MOVE TNUM TO BP2-TNUM.
+           MOVE CENT-IMPOR-USER TO BP2-DELTA-CENT.
+           CALL "BANKPOST" USING BP2-MODO, BP2-TNUM, BP2-DELTA-CENT,
+               BP2-MOV-NUM, BP2-SALDO-ENT, BP2-SALDO-DEC,
+               BP2-RESULTADO.
+           IF BP2-RESULTADO <> 0
+               MOVE "INSERTAR-MOVIMIENTO" TO LOG-PARRAFO
+               MOVE "BANKPOST"            TO LOG-FICHERO
+               MOVE "99"                  TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           MOVE BP2-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE BP2-SALDO-DEC TO SALDO-USUARIO-DEC.
            COMPUTE EURENT-USUARIO = (BILLETE10-USUARIO * 10)
                                      + (BILLETE20-USUARIO * 20)
                                      + (BILLETE50-USUARIO * 50).
            MOVE 0 TO EURDEC-USUARIO.
 
        ESCRITURA.
-           ADD 1 TO LAST-MOV-NUM.
-
-           MOVE LAST-MOV-NUM            TO MOV-NUM.
+           MOVE BP2-MOV-NUM              TO MOV-NUM.
            MOVE TNUM                    TO MOV-TARJETA.
            MOVE ANO                     TO MOV-ANO.
            MOVE MES                     TO MOV-MES.
@@ -266,11 +249,83 @@
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
 
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           SET MOV-EJECUTADO            TO TRUE.
+
+           MOVE 0                       TO MOV-CONTRAPARTIDA.
+           MOVE SPACES                  TO MOV-REFERENCIA.
+           MOVE 0                       TO MOV-NUM-PAR.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               MOVE "ESCRITURA"     TO LOG-PARRAFO
+               MOVE "MOVIMIENTOS"   TO LOG-FICHERO
+               MOVE FSM             TO LOG-STATUS
+               GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+           PERFORM EMITIR-RECIBO THRU EMITIR-RECIBO-FIN.
+           PERFORM ACUM-DENOM THRU ACUM-DENOM-FIN.
+
            GO TO PANTALLA-INGRESO.
 
+       ACUM-DENOM.
+           MOVE "A"                TO BD-MODO.
+           MOVE BILLETE10-USUARIO  TO BD-CANT10.
+           MOVE BILLETE20-USUARIO  TO BD-CANT20.
+           MOVE BILLETE50-USUARIO  TO BD-CANT50.
+
+           CALL "BANKDEN" USING BD-MODO, BD-CANT10, BD-CANT20, BD-CANT50,
+               BD-RESULTADO.
+           IF BD-RESULTADO <> 0
+               MOVE "ACUM-DENOM"  TO LOG-PARRAFO
+               MOVE "DENOMINAC"   TO LOG-FICHERO
+               MOVE "99"          TO LOG-STATUS
+               GO TO PSYS-ERR.
+       ACUM-DENOM-FIN.
+           CONTINUE.
+
+       EMITIR-RECIBO.
+           MOVE MOV-NUM            TO REC-MOV-NUM.
+           MOVE MOV-DIA            TO REC-DIA.
+           MOVE MOV-MES            TO REC-MES.
+           MOVE MOV-ANO            TO REC-ANO.
+           MOVE MOV-HOR            TO REC-HOR.
+           MOVE MOV-MIN            TO REC-MIN.
+           MOVE MOV-SEG            TO REC-SEG.
+           MOVE MOV-CONCEPTO       TO REC-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT    TO REC-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC    TO REC-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT   TO REC-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC   TO REC-SALDO-DEC.
+           MOVE 0                  TO REC-CUENTA-DESTINO.
+           MOVE SPACES             TO REC-NOMBRE-DESTINO.
+           MOVE SPACES             TO REC-REFERENCIA.
+
+           OPEN EXTEND F-RECIBOS.
+           IF FSR <> 00
+               MOVE "EMITIR-RECIBO"  TO LOG-PARRAFO
+               MOVE "RECIBOS"        TO LOG-FICHERO
+               MOVE FSR              TO LOG-STATUS
+               GO TO PSYS-ERR.
+
+           WRITE RECIBO-REG.
+           CLOSE F-RECIBOS.
+
+       EMITIR-RECIBO-FIN.
+           CONTINUE.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTOS-OPEN
+           ELSE
+               IF FSM <> 00
+                   MOVE "INSERTAR-MOVIMIENTO" TO LOG-PARRAFO
+                   MOVE "MOVIMIENTOS"         TO LOG-FICHERO
+                   MOVE FSM                   TO LOG-STATUS
+                   GO TO PSYS-ERR.
+
        PANT SECTION.
 
            COMPUTE EURENT-USUARIO = (CENT-ACUMULADOR / 100).
@@ -295,6 +350,9 @@
        PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+           CALL "BANKLOG" USING LOG-PROGRAMA, LOG-PARRAFO, LOG-FICHERO,
+               LOG-STATUS.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COL 25
                WITH FOREGROUND-COLOR IS WHITE
@@ -304,6 +362,20 @@
                     BACKGROUND-COLOR IS RED.
            DISPLAY "Enter - Aceptar" LINE 24 COL 33.
 
+           GO TO EXIT-ENTER.
+
+       TARJETA-BLOQUEADA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 3.
+           DISPLAY "Esta tarjeta esta bloqueada" LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COL 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COL 33.
+
        EXIT-ENTER.
            ACCEPT PRESSED-KEY
            IF ENTER-PRESSED
