@@ -0,0 +1,5 @@
+       01 SALDO-REG.
+           02 SAL-TARJETA         PIC 9(16).
+           02 SAL-SALDO-ENT       PIC S9(9).
+           02 SAL-SALDO-DEC       PIC  9(2).
+           02 SAL-ULTIMO-MOV      PIC  9(35).
