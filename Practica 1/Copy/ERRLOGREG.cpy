@@ -0,0 +1,20 @@
+       01 ERROR-LOG-REG.
+           02 ERL-PROGRAMA            PIC X(8).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 ERL-PARRAFO             PIC X(20).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 ERL-FICHERO             PIC X(12).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 ERL-STATUS              PIC X(2).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 ERL-DIA                 PIC 99.
+           02 FILLER                  PIC X VALUE "-".
+           02 ERL-MES                 PIC 99.
+           02 FILLER                  PIC X VALUE "-".
+           02 ERL-ANO                 PIC 9(4).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 ERL-HOR                 PIC 99.
+           02 FILLER                  PIC X VALUE ":".
+           02 ERL-MIN                 PIC 99.
+           02 FILLER                  PIC X VALUE ":".
+           02 ERL-SEG                 PIC 99.
