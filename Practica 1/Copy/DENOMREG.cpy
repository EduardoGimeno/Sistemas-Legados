@@ -0,0 +1,3 @@
+       01 DENOM-REG.
+           02 DEN-TIPO            PIC 9(2).
+           02 DEN-CANTIDAD        PIC 9(9).
