@@ -0,0 +1,3 @@
+       01 INTENTOSREG.
+           02 INUM        PIC 9(16).
+           02 IINTENTOS   PIC 9(1).
