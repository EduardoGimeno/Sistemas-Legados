@@ -0,0 +1,22 @@
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC  X(1).
+               88 MOV-EJECUTADO        VALUE "E".
+               88 MOV-PENDIENTE        VALUE "P".
+               88 MOV-MENSUAL-ACTIVA   VALUE "M".
+               88 MOV-CANCELADA        VALUE "C".
+           02 MOV-CONTRAPARTIDA     PIC  9(16).
+           02 MOV-REFERENCIA        PIC  X(20).
+           02 MOV-NUM-PAR           PIC  9(35) VALUE 0.
