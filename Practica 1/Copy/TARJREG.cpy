@@ -0,0 +1,3 @@
+       01 TARJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
