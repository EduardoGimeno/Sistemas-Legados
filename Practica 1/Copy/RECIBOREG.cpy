@@ -0,0 +1,32 @@
+       01 RECIBO-REG.
+           02 REC-MOV-NUM             PIC 9(35).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-DIA                 PIC 99.
+           02 FILLER                  PIC X VALUE "-".
+           02 REC-MES                 PIC 99.
+           02 FILLER                  PIC X VALUE "-".
+           02 REC-ANO                 PIC 9(4).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-HOR                 PIC 99.
+           02 FILLER                  PIC X VALUE ":".
+           02 REC-MIN                 PIC 99.
+           02 FILLER                  PIC X VALUE ":".
+           02 REC-SEG                 PIC 99.
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-CONCEPTO            PIC X(35).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-IMPORTE-ENT SIGN IS LEADING SEPARATE
+                                      PIC -9(7).
+           02 FILLER                  PIC X VALUE ".".
+           02 REC-IMPORTE-DEC         PIC 99.
+           02 FILLER                  PIC X(5) VALUE " EUR ".
+           02 REC-SALDO-ENT   SIGN IS LEADING SEPARATE
+                                      PIC -9(9).
+           02 FILLER                  PIC X VALUE ".".
+           02 REC-SALDO-DEC           PIC 99.
+           02 FILLER                  PIC X(5) VALUE " EUR ".
+           02 REC-CUENTA-DESTINO      PIC 9(16).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-NOMBRE-DESTINO      PIC X(35).
+           02 FILLER                  PIC X VALUE SPACE.
+           02 REC-REFERENCIA          PIC X(20).
